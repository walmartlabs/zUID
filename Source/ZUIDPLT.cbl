@@ -10,6 +10,11 @@
 *              rzressUID is the service name.                           00000600
 *                                                                       00000800
 *  2014/04/14  J1FRERK - CREATED                                        00000810
+*  2026/08/08  MAINT   - Counter name/bounds now driven from C_TABLE    00000811
+*                        so each requesting app/site gets its own       00000811
+*                        isolated DCOUNTER instead of one shared        00000811
+*                        ESSUID counter.  See C_TABLE in the literal    00000811
+*                        pool below.                                    00000811
 *                                                                       00000840
 *********************************************************************** 00000900
 * Dynamic Storage Area (Start)                                        * 00001000
@@ -22,12 +27,79 @@ APPLID   DS    CL08               CICS/VTAM APPLID                      00001300
 W_PACK   DS    CL08               Packed decimal work area              00001300
 W_ZONE   DS    CL08               Zone   decimal work area              00001300
 W_VALUE  DS    F                  QUERY counter value - full word       00001300
+CUR_VAL  DS    F                  This cycle's true current value -
+*                                    W_VALUE gets overwritten with other
+*                                    quantities (e.g. actual MAXIMUM) for
+*                                    the audit record before SY_0130's
+*                                    exhaustion check runs, so that check
+*                                    reloads from this untouched copy
+*                                    instead of W_VALUE/SY_LOG's R2.
          DS   0D
 D_VALUE  DS    CL08               QUERY counter value - double word     00001300
+         DS   0D
+D_MIN    DS    CL08               QUERY counter minimum - double word
+         DS   0D
+D_MAX    DS    CL08               QUERY counter maximum - double word
          DS   0F
 STCODE   DS    CL02               Transaction start code                00001400
          DS   0F
 *
+CT_PTR   DS    F                  Address of current C_TABLE entry
+CT_LEFT  DS    F                  Remaining entries in C_TABLE
+*
+*    Date-qualified counter cycling: ESSUID's 32-bit MAXIMUM is
+*    reachable at our issuance rate, and a single lifetime counter
+*    has no path for starting a new range without an outage.  Instead
+*    of DEFINE/QUERY-ing the bare CT_CNAME, every entry is qualified
+*    by the year it was DEFINEd in (e.g. ESSUID2026) - CYC_CNAME below
+*    is what actually goes on the QUERY/DEFINE calls.  A new calendar
+*    year - or a cycle that fills up early - just means this year's
+*    qualified name doesn't exist yet, so the existing QUERY-fails/
+*    DEFINE-succeeds path picks it up with no special-case code.
+*
+CYC_DATE DS    CL08               Today's date, YYYYMMDD
+CYC_YEAR DS    CL04               Today's year - the cycle qualifier
+CYC_CNAME DS   CL16               This entry's cycle-qualified name
+*    Address of the year suffix in CYC_CNAME
+CYC_YPTR DS    F
+*
+EVENT_CD DS    CL01               Event code for SY_LOG's audit record:
+*                                    Q=Query available, D=Defined,
+*                                    E=Error, W=Near-max warning,
+*                                    M=Min/max mismatch
+*
+SAV_RESP DS    F                  EIBRESP at the time of EVENT_CD's own
+*                                    QUERY/DEFINE, saved by the caller
+*                                    before SY_LOG's own ASKTIME/WRITEQ TD
+*                                    calls can overwrite EIBRESP - SY_LOG
+*                                    builds AUD_RESP/AUD_RESP2 from this
+*                                    and SAV_RESP2 instead of live EIBRESP.
+SAV_RESP2 DS   F                  EIBRESP2, same reasoning as SAV_RESP
+*
+SAVE_TD  DS    CL75               Caller's TD_DATA, saved across a
+*                                    WRITE FILE('ZUIDAUD') failure so
+*                                    the routine/error WTO that follows
+*                                    still reports the original event,
+*                                    not the audit-write-failure msg.
+*
+*********************************************************************** 00000900
+* Persistent VSAM KSDS audit trail record - written by SY_LOG for    * 00001000
+* every DEFINE/QUERY event so counter activity survives an IPL and   * 00001000
+* can be pulled for an audit or incident review.                     * 00001000
+*********************************************************************** 00000900
+AUD_REC  DS   0CL61               Audit record written to ZUIDAUD
+AUD_KEY  DS   0CL24               Record key (unique)
+AUD_CNAME DS   CL16               Counter name
+AUD_STCK DS   D                   STCK time - guarantees key uniqueness
+AUD_KLEN EQU   *-AUD_KEY
+AUD_EVENT DS   CL01               Event code (see EVENT_CD above)
+AUD_DATE DS    CL10               YYYY/MM/DD
+AUD_TOD  DS    CL08               HH:MM:SS
+AUD_RESP DS    CL04               EIBRESP
+AUD_RESP2 DS   CL04               EIBRESP2
+AUD_VALUE DS   CL10               Resulting counter value
+AUD_LEN  EQU   *-AUD_REC
+*
 WTO_LEN  DS    F                  WTO output length
 TD_LEN   DS    H                  TD  output length
          DS   0F
@@ -39,25 +111,51 @@ TD_TIME  DS    CL08
 TD_MSG   DS    CL55
 *
          ORG   TD_MSG
-W_MSG_00 DS   0CL55               MSG 00 format
-         DS    CL26               'ESSUID available - Count: '
+W_MSG_00 DS   0CL55               MSG 00 format - counter available
+W_NAME00 DS    CL16               Counter name
+         DS    CL16               ' AVAIL - COUNT: '
 W_COUNT  DS    CL10               Sequential counter
-         DS    CL19               Spaces
+         DS    CL13               Spaces
          ORG   TD_MSG
-W_MSG_01 DS   0CL55               MSG 01 format
-         DS    CL27               'ESSUID created successfully'
-         DS    CL28               spaces
+W_MSG_01 DS   0CL55               MSG 01 format - counter created
+W_NAME01 DS    CL16               Counter name
+         DS    CL39               ' COUNTER DEFINED SUCCESSFULLY' + pad
          ORG   TD_MSG
-W_MSG_02 DS   0CL55               MSG 02 format
-         DS    CL24               'ESSUID error - EIBRESP: '
+W_MSG_02 DS   0CL55               MSG 02 format - counter error
+W_NAME02 DS    CL16               Counter name
+         DS    CL15               ' ERROR-EIBRESP:'
 W_RESP   DS    CL04               EIBRESP
-         DS    CL12               'EIBRESP2: '
+         DS    CL10               ' EIBRESP2:'
 W_RESP2  DS    CL04               EIBRESP2
+         DS    CL06               Spaces
+         ORG   TD_MSG
+W_MSG_03 DS   0CL55               MSG 03 format - counter near maximum
+W_NAME03 DS    CL16               Counter name
+         DS    CL18               ' NEAR MAX - COUNT:'
+W_CNT03  DS    CL10               Sequential counter
          DS    CL11               Spaces
+         ORG   TD_MSG
+W_MSG_04 DS   0CL55               MSG 04 format - MIN/MAX mismatch
+W_NAME04 DS    CL16               Counter name
+         DS    CL39               ' COUNTER MIN/MAX MISMATCH VS TABLE'
+         ORG   TD_MSG
+W_MSG_05 DS   0CL55               MSG 05 - audit VSAM write failed
+W_NAME05 DS    CL16               Counter name
+         DS    CL15               ' AUD WRT FAILED:'
+W_RESP05 DS    CL04               EIBRESP  (from the failed WRITE FILE)
+         DS    CL10               ' EIBRESP2:'
+W_RESP205 DS   CL04               EIBRESP2 (from the failed WRITE FILE)
+         DS    CL06               Spaces
 *
 TD_L     EQU   *-TD_DATA
 *
 *********************************************************************** 00000900
+* Named counter table entry layout - shared with ZUIDINQ so both     * 00001000
+* programs walk the exact same set of counters.                       * 00001000
+*********************************************************************** 00000900
+         COPY  ZUIDCTB
+*
+*********************************************************************** 00000900
 * Dynamic Storage Area (End)                                          * 00001000
 *********************************************************************** 00000900
 *
@@ -83,47 +181,171 @@ SY_0010  DS   0H                                                        00015900
          EXEC CICS ASSIGN APPLID(APPLID) SYSID(SYSID)                  X
                STARTCODE(STCODE) NOHANDLE
 *
+*    Point R9 at the first C_TABLE entry and prime the loop count.
+*    USING CTABD,R9 lets the rest of the program refer to CT_CNAME,
+*    CT_MIN, CT_MAX and CT_VAL as ordinary labels for whichever
+*    entry R9 is currently addressing.
+*
+         LA    R9,C_TABLE              Point to 1st counter table entry
+         ST    R9,CT_PTR               Save it
+         L     R8,C_TAB_N              Load number of table entries
+         ST    R8,CT_LEFT              Save remaining entry count
+         USING CTABD,R9
+*
+*    Capture today's year once, up front - it is the cycle qualifier
+*    every C_TABLE entry's counter name gets built with below.
+*
+         EXEC CICS ASKTIME ABSTIME(ABSTIME) NOHANDLE
+         EXEC CICS FORMATTIME ABSTIME(ABSTIME) YYYYMMDD(CYC_DATE)       X
+               NOHANDLE
+         MVC   CYC_YEAR,CYC_DATE       First 4 bytes of YYYYMMDD
+*
 *********************************************************************** 00000900
-* Query  ESSUID named counter for rzressUID zCloud service            * 00001000
+* Query named counter for the current C_TABLE entry                  * 00001000
 *********************************************************************** 00000900
 SY_0100  DS   0H                                                        00015900
-         EXEC CICS QUERY DCOUNTER(C_UID)                               X
+*
+*    Build this entry's cycle-qualified counter name: the base name
+*    from C_TABLE with CYC_YEAR appended after its first trailing
+*    blank (e.g. CT_CNAME 'ESSUID' + CYC_YEAR '2026' -> 'ESSUID2026').
+*    CYC_YPTR remembers where the year landed, so SY_0060 can bump it
+*    to next year in place if this cycle turns out to be exhausted.
+*
+         MVC   CYC_CNAME,CT_CNAME      Start from the base counter name
+         LA    R2,CYC_CNAME            Point to qualified name
+*    Base name leaves room for 4 digits
+         LA    R3,12
+SY_0020  DS   0H
+         CLI   0(R2),C' '              End of base name?
+         BC    B'1000',SY_0030         ... yes, insert the year here
+         LA    R2,1(,R2)               ... no, next byte
+         BCT   R3,SY_0020              keep scanning
+SY_0030  DS   0H
+*    Remember where the year suffix is
+         ST    R2,CYC_YPTR
+         MVC   0(4,R2),CYC_YEAR        Append this cycle's year
+*
+*    SY_0040 is also the re-entry point after SY_0060 advances
+*    CYC_CNAME's year suffix on a cycle rollover (see SY_0130 below).
+*    Re-QUERYing the advanced name - rather than jumping straight to
+*    a DEFINE - means a rollover that a *prior* PLT restart already
+*    performed this same real-world year is recognized as "already
+*    active" (QUERY succeeds) instead of re-attempting a DEFINE
+*    against a counter that already exists.  CYC_YEAR itself still
+*    reflects today's actual calendar year, so later C_TABLE entries
+*    are unaffected.
+SY_0040  DS   0H
+         EXEC CICS QUERY DCOUNTER(CYC_CNAME)                           X
                VALUE  (D_VALUE)                                        X
+               MINIMUM(D_MIN)                                          X
+               MAXIMUM(D_MAX)                                          X
                NOHANDLE
+*
+*    Save QUERY response for SY_LOG's audit record - see SAV_RESP above
+         MVC   SAV_RESP,EIBRESP
+         MVC   SAV_RESP2,EIBRESP2
 *
          OC    EIBRESP,EIBRESP         Normal response?
          BC    B'0111',SY_0200         ... no,  DEFINE the counter
 *
          MVC   TD_DATA,C_MSG_00        Move message template
+         MVC   W_NAME00,CYC_CNAME      Move counter name
          MVC   W_VALUE,D_VALUE+4       Move fullword only
+*    Save true value - SY_0130 needs it
+         MVC   CUR_VAL,D_VALUE+4
          L     R2,W_VALUE              Load current value
          CVD   R2,W_PACK               Convert to decimal
          UNPK  W_COUNT,W_PACK          Unpack current value
          OI    W_COUNT+9,X'F0'         Set sign bits
+         MVI   EVENT_CD,C'Q'           Audit event: Query available
          BAS   R14,SY_LOG              Log the message
+*
+*    Bounds-consistency check: on every PLT restart, confirm the
+*    MINIMUM/MAXIMUM CICS currently has this counter defined with
+*    still matches what C_TABLE says it should be.  A mismatch means
+*    the counter was DEFINEd with different bounds than C_TABLE now
+*    specifies (table was updated but the counter wasn't redefined,
+*    or someone redefined it by hand) - flag it instead of letting
+*    the drift go unnoticed.
+*
+         CLC   D_MIN+4(4),CT_MIN+4     Minimum still matches table?
+         BC    B'0110',SY_0120         ... no, mismatch
+         CLC   D_MAX+4(4),CT_MAX+4     Maximum still matches table?
+         BC    B'1000',SY_0130         ... yes, both match - skip
+SY_0120  DS   0H
+         MVC   TD_DATA,C_MSG_04        Move message template
+         MVC   W_NAME04,CYC_CNAME      Move counter name
+*    Save actual MAXIMUM for the audit trail
+         MVC   W_VALUE,D_MAX+4
+         MVI   EVENT_CD,C'M'           Audit event: Min/max mismatch
+         BAS   R14,SY_LOG              Log the mismatch
+SY_0130  DS   0H
+*
+*    Cycle exhaustion: reload R2 from CUR_VAL (saved above, before
+*    SY_0120's mismatch handling could overwrite W_VALUE with some
+*    other quantity for the audit record) rather than trust whatever
+*    SY_LOG happened to leave in R2.  If the true current value is
+*    already at this cycle's maximum, do not hand out from an
+*    exhausted counter - advance CYC_CNAME's year suffix and go back
+*    to SY_0040 to QUERY the next cycle's name (it may already be
+*    DEFINEd, from a rollover a prior restart performed this same
+*    real year - see the SY_0040 note above) rather than assuming
+*    this restart is the one that has to DEFINE it.
+*
+         L     R2,CUR_VAL              Reload this cycle's true value
+         CL    R2,CT_MAX+4             At/beyond this cycle's maximum?
+         BC    B'0100',SY_0140         ... no, still has room
+         BAS   R14,SY_0060             Advance CYC_CNAME to next year
+         B     SY_0040                 QUERY the new cycle's counter
+SY_0140  DS   0H
+*
+*    Early-warning alert: once this counter's current value has
+*    crossed its CT_WARN threshold (~90% of CT_MAX), issue a
+*    separate WTO so operations gets advance notice of exhaustion
+*    instead of finding out when DEFINE/QUERY starts failing.
+*
+         CL    R2,CT_WARN+4            At/above warning threshold?
+         BC    B'0100',SY_0150         ... no, below threshold
+*
+         MVC   TD_DATA,C_MSG_03        Move message template
+         MVC   W_NAME03,CYC_CNAME      Move counter name
+         CVD   R2,W_PACK               Convert true value to decimal
+         UNPK  W_CNT03,W_PACK          Unpack current value
+         OI    W_CNT03+9,X'F0'         Set sign bits
+         MVI   EVENT_CD,C'W'           Audit event: Near-max warning
+         BAS   R14,SY_LOG              Log the near-max alert
+SY_0150  DS   0H                                                        00015900
          BC    B'1111',SY_0800         Send response and RETURN
 *
 *********************************************************************** 00000900
-* Define ESSUID named counter for rzressUID zCloud service            * 00001000
+* Define named counter for the current C_TABLE entry                 * 00001000
 *********************************************************************** 00000900
 SY_0200  DS   0H                                                        00015900
-         EXEC CICS DEFINE DCOUNTER(C_UID)                              X
-               VALUE  (C_VAL)                                          X
-               MINIMUM(C_MIN)                                          X
-               MAXIMUM(C_MAX)                                          X
+         EXEC CICS DEFINE DCOUNTER(CYC_CNAME)                          X
+               VALUE  (CT_VAL)                                         X
+               MINIMUM(CT_MIN)                                         X
+               MAXIMUM(CT_MAX)                                         X
                NOHANDLE
+*
+*    Save DEFINE response for SY_LOG's audit record - see SAV_RESP above
+         MVC   SAV_RESP,EIBRESP
+         MVC   SAV_RESP2,EIBRESP2
 *
          OC    EIBRESP,EIBRESP         Normal response?
          BC    B'0111',SY_0300         ... no,  Send error message
 *
          MVC   TD_DATA,C_MSG_01        Move message template
+         MVC   W_NAME01,CYC_CNAME      Move counter name
+         MVC   W_VALUE,CT_VAL+4        Move initial value for the audit trail
+         MVI   EVENT_CD,C'D'           Audit event: Defined
          BAS   R14,SY_LOG              Log the message
          BC    B'1111',SY_0800         Send response and RETURN
 *********************************************************************** 00000900
-* Error when defining ESSUID.  Send error message                     * 00001000
+* Error when defining the counter.  Send error message                * 00001000
 *********************************************************************** 00000900
 SY_0300  DS   0H                                                        00015900
          MVC   TD_DATA,C_MSG_02        Move message template
+         MVC   W_NAME02,CYC_CNAME      Move counter name
 *
          L     R2,EIBRESP              Load EIBRESP
          CVD   R2,W_PACK               Convert to decimal
@@ -135,6 +357,8 @@ SY_0300  DS   0H                                                        00015900
          UNPK  W_RESP2,W_PACK          Unpack EIBRESP2
          OI    W_RESP2+3,X'F0'         Set sign bits
 *
+         XC    W_VALUE,W_VALUE         No counter value for an error
+         MVI   EVENT_CD,C'E'           Audit event: Error
          BAS   R14,SY_LOG              Log the message
          BC    B'1111',SY_0800         Send response and RETURN
 *********************************************************************** 00000900
@@ -142,15 +366,43 @@ SY_0300  DS   0H                                                        00015900
 *********************************************************************** 00000900
 SY_0800  DS   0H                                                        00015900
          CLI   STCODE,C'T'             Terminal task?
-         BC    B'0111',SY_0900         ... no,  bypass SEND
+         BC    B'0111',SY_0850         ... no,  bypass SEND
          EXEC CICS SEND FROM(TD_DATA) LENGTH(TD_LEN)                   X
                ERASE NOHANDLE
 *********************************************************************** 00000900
+* Advance to the next C_TABLE entry and loop until the table is      * 00001000
+* exhausted, then RETURN.  Each entry is defined/queried             * 00001000
+* independently of the others.                                       * 00001000
+*********************************************************************** 00000900
+SY_0850  DS   0H                                                        00015900
+         LA    R9,CT_LEN(,R9)          Point to next table entry
+         ST    R9,CT_PTR               Save it
+         BCT   R8,SY_0100              ... more entries, go process
+         B     SY_0900                 ... table exhausted, RETURN
+*********************************************************************** 00000900
 * RETURN                                                              * 00001000
 *********************************************************************** 00000900
 SY_0900  DS   0H                                                        00015900
          EXEC CICS RETURN
 *********************************************************************** 00000900
+* Advance CYC_CNAME's embedded year to next year (cycle rollover).    * 00001000
+* Only the year suffix already written into CYC_CNAME is touched -    * 00001000
+* CYC_YEAR itself is left alone so later C_TABLE entries this run     * 00001000
+* still start from today's actual year.                               * 00001000
+*********************************************************************** 00000900
+SY_0060  DS   0H
+*    Pack current year (zoned -> packed)
+         PACK  W_PACK,CYC_YEAR
+         CVB   R2,W_PACK               Convert to binary
+         LA    R2,1(,R2)               Next year
+         CVD   R2,W_PACK               Convert back to packed decimal
+         L     R3,CYC_YPTR             Reload the year suffix's address
+*    Unpack next year straight into it
+         UNPK  0(4,R3),W_PACK
+         OI    3(R3),X'F0'             Set sign bits
+         BR    R14                     Return to caller
+*
+*********************************************************************** 00000900
 * Format time stamp                                                   * 00001000
 * Write TD Message                                                    * 00001000
 * Issue WTO                                                           * 00001000
@@ -171,9 +423,100 @@ SY_LOG   DS   0H                                                        00015900
 *
          EXEC CICS WRITEQ TD QUEUE('CSSL') FROM(TD_DATA)               X
                LENGTH(TD_LEN) NOHANDLE
+*
+*    Persistent VSAM audit trail - retained across IPLs, unlike the
+*    ALOG/CSSL TD queues above, so counter activity can be pulled for
+*    an audit or incident review after the fact.
+*
+         MVC   AUD_CNAME,CYC_CNAME     Counter name
+         MVC   AUD_STCK,ABSTIME        STCK time (uniqueness)
+         MVC   AUD_EVENT,EVENT_CD      Event code
+         MVC   AUD_DATE,TD_DATE        Date
+         MVC   AUD_TOD,TD_TIME         Time
+*
+*    Source AUD_RESP/AUD_RESP2 from SAV_RESP/SAV_RESP2 (the caller's
+*    own QUERY/DEFINE response, saved before this paragraph's own
+*    ASKTIME/WRITEQ TD calls ran) rather than live EIBRESP/EIBRESP2 -
+*    by this point EIBRESP/EIBRESP2 reflect the WRITEQ TD calls just
+*    above, not the DEFINE/QUERY/error event actually being audited.
+*
+         L     R2,SAV_RESP             Load saved EIBRESP
+         CVD   R2,W_PACK               Convert to decimal
+         UNPK  AUD_RESP,W_PACK         Unpack EIBRESP
+         OI    AUD_RESP+3,X'F0'        Set sign bits
+*
+         L     R2,SAV_RESP2            Load saved EIBRESP2
+         CVD   R2,W_PACK               Convert to decimal
+         UNPK  AUD_RESP2,W_PACK        Unpack EIBRESP2
+         OI    AUD_RESP2+3,X'F0'       Set sign bits
+*
+         L     R2,W_VALUE              Load resulting counter value
+         CVD   R2,W_PACK               Convert to decimal
+         UNPK  AUD_VALUE,W_PACK        Unpack counter value
+         OI    AUD_VALUE+9,X'F0'       Set sign bits
+*
+         EXEC CICS WRITE FILE('ZUIDAUD') FROM(AUD_REC)                 X
+               RIDFLD(AUD_KEY) KEYLENGTH(AUD_KLEN) NOHANDLE
+*
+*    A failed audit write (duplicate key, file full, etc.) must not be
+*    dropped silently - that would defeat req002's whole point of a
+*    complete audit trail nobody had to catch in SYSLOG at the time.
+*    Save the caller's already-built TD_DATA first, since building the
+*    failure message below reuses the same TD_DATA/TD_MSG overlay; it
+*    is restored before falling through to the routine/error WTO logic
+*    so that WTO still reports the original DEFINE/QUERY/error event.
+*
+         MVC   SAVE_TD,TD_DATA
+*
+         OC    EIBRESP,EIBRESP         Audit write succeeded?
+         BC    B'1000',SY_9070         ... yes, nothing more to log
+*
+         MVC   TD_DATA,C_MSG_05        Move message template
+         MVC   W_NAME05,CYC_CNAME      Move counter name
+         L     R2,EIBRESP              Load EIBRESP from failed WRITE
+         CVD   R2,W_PACK               Convert to decimal
+         UNPK  W_RESP05,W_PACK         Unpack EIBRESP
+         OI    W_RESP05+3,X'F0'        Set sign bits
+         L     R2,EIBRESP2             Load EIBRESP2 from failed WRITE
+         CVD   R2,W_PACK               Convert to decimal
+         UNPK  W_RESP205,W_PACK        Unpack EIBRESP2
+         OI    W_RESP205+3,X'F0'       Set sign bits
+*
+         EXEC CICS WRITEQ TD QUEUE('ALOG') FROM(TD_DATA)               X
+               LENGTH(TD_LEN) NOHANDLE
+         EXEC CICS WRITEQ TD QUEUE('CSSL') FROM(TD_DATA)               X
+               LENGTH(TD_LEN) NOHANDLE
+*
+*    Always the wide error distribution - an audit write failure is at
+*    least as significant as a SY_0300 DEFINE/QUERY failure.
+         EXEC CICS WRITE OPERATOR TEXT(TD_DATA) TEXTLENGTH(WTO_LEN)    X
+               ROUTECODES(WTO_RC_E) NUMROUTES(WTO_RC_EL) EVENTUAL      X
+               NOHANDLE
+*
+         MVC   TD_DATA,SAVE_TD         Restore caller's original msg
+SY_9070  DS   0H
 *
          BC    B'0000',SY_9100         Bypass WTO
 *
+*    Error events (SY_0300 - DEFINE/QUERY failed) and min/max mismatch
+*    events (SY_0120 - table/DEFINE drift) get routed to a wider
+*    console distribution than routine status messages, so operations
+*    sees either kind of counter trouble even on a console that isn't
+*    watching this application's normal traffic - a config/table drift
+*    is at least as serious as a failed DEFINE/QUERY.
+*
+         CLI   EVENT_CD,C'E'           Error event?
+         BC    B'1000',SY_9075         ... yes, use wide console route
+         CLI   EVENT_CD,C'M'           Min/max mismatch event?
+*    ... no, use routine console route
+         BC    B'0111',SY_9080
+*
+SY_9075  DS   0H
+         EXEC CICS WRITE OPERATOR TEXT(TD_DATA) TEXTLENGTH(WTO_LEN)    X
+               ROUTECODES(WTO_RC_E) NUMROUTES(WTO_RC_EL) EVENTUAL      X
+               NOHANDLE
+         B     SY_9100
+SY_9080  DS   0H
          EXEC CICS WRITE OPERATOR TEXT(TD_DATA) TEXTLENGTH(WTO_LEN)    X
                ROUTECODES(WTO_RC) NUMROUTES(WTO_RC_L) EVENTUAL         X
                NOHANDLE
@@ -193,32 +536,75 @@ SY_9100  DS   0H                                                        00015900
          DS   0F
 *                                                                       00075100
          DS   0F
-C_UID    DC    CL16'ESSUID'            ESSUID counter name
-         DS   0F
-C_VAL    DC    XL08'0000000000000001'  Doubleword 1
-C_MIN    DC    XL08'0000000000000001'  Doubleword 1
-C_MAX    DC    XL08'00000000FFFFFFFF'  Doubleword 4294967295.
+*
+*********************************************************************** 00000900
+* Counter table - shared with ZUIDINQ (see ZUIDCTD).                  * 00001000
+*********************************************************************** 00000900
+         COPY  ZUIDCTD
 *                                                                       00075100
          DS   0F
 C_MSG_00 DC   0CL75
-         DC    CL25'YYYY/MM/DD HH:MM:SS ESSUI'
-         DC    CL25'D available - Count: 9999'
-         DC    CL25'999999                   '
+         DC    CL20' '                 Date/time - filled in by SY_LOG
+*    Counter name - filled in by W_NAME00
+         DC    CL16' '
+         DC    CL16' AVAIL - COUNT: '
+         DC    CL10' '                 Count - filled in by W_COUNT
+         DC    CL13' '                 Spaces
 *                                                                       00075100
          DS   0F
 C_MSG_01 DC   0CL75
-         DC    CL25'YYYY/MM/DD HH:MM:SS ESSUI'
-         DC    CL25'D created successfully   '
-         DC    CL25'                         '
+         DC    CL20' '                 Date/time - filled in by SY_LOG
+*    Counter name - filled in by W_NAME01
+         DC    CL16' '
+         DC    CL39' COUNTER DEFINED SUCCESSFULLY'
          DS   0F
 C_MSG_02 DC   0CL75
-         DC    CL25'YYYY/MM/DD HH:MM:SS ESSUI'
-         DC    CL25'D error - EIBRESP: 9999  '
-         DC    CL25'EIBRESP2: 9999           '
+         DC    CL20' '                 Date/time - filled in by SY_LOG
+*    Counter name - filled in by W_NAME02
+         DC    CL16' '
+         DC    CL15' ERROR-EIBRESP:'
+         DC    CL04' '                 EIBRESP  - filled in by W_RESP
+         DC    CL10' EIBRESP2:'
+         DC    CL04' '                 EIBRESP2 - filled in by W_RESP2
+         DC    CL06' '                 Spaces
+*                                                                       00075100
+         DS   0F
+C_MSG_03 DC   0CL75
+         DC    CL20' '                 Date/time - filled in by SY_LOG
+*    Counter name - filled in by W_NAME03
+         DC    CL16' '
+         DC    CL18' NEAR MAX - COUNT:'
+         DC    CL10' '                 Count - filled in by W_CNT03
+         DC    CL11' '                 Spaces
+*                                                                       00075100
+         DS   0F
+C_MSG_04 DC   0CL75
+         DC    CL20' '                 Date/time - filled in by SY_LOG
+*    Counter name - filled in by W_NAME04
+         DC    CL16' '
+         DC    CL39' COUNTER MIN/MAX MISMATCH VS TABLE'
+*                                                                       00075100
+         DS   0F
+C_MSG_05 DC   0CL75
+         DC    CL20' '                 Date/time - filled in by SY_LOG
+*    Counter name - filled in by W_NAME05
+         DC    CL16' '
+         DC    CL15' AUD WRT FAILED:'
+         DC    CL04' '                 EIBRESP  - filled in by W_RESP05
+         DC    CL10' EIBRESP2:'
+         DC    CL04' '                 EIBRESP2 - from W_RESP205
+         DC    CL06' '                 Spaces
 *                                                                       00075100
          DS   0F
-WTO_RC_L DC    F'02'                   WTO Routecode length
+*    WTO Routecode length - routine msgs
+WTO_RC_L DC    F'02'
 WTO_RC   DC    XL02'0111'
+*                                                                       00075100
+         DS   0F
+*    WTO Routecode length - error msgs
+WTO_RC_EL DC   F'04'
+*    Wider distribution for SY_0300 errors
+WTO_RC_E DC    XL04'01021113'
          DS   0F
 *
 *********************************************************************** 00000900
@@ -246,4 +632,4 @@ R15      EQU   15                                                       00086700
 *********************************************************************** 00000900
 * End of Program                                                      * 00001000
 *********************************************************************** 00000900
-         END   ZUIDPLT                                                  00087500
\ No newline at end of file
+         END   ZUIDPLT                                                  00087500
