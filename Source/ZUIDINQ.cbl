@@ -0,0 +1,374 @@
+*                                                                       00000100
+*  PROGRAM:    ZUIDINQ                                                  00000200
+*  AUTHOR:     MAINT.                                                   00000300
+*  DATE:       2026/08/08                                               00000500
+*  COMMENTS:   On-demand counter inquiry.  Terminal-initiated CICS      00000600
+*              transaction that QUERYs every counter in the shared      00000600
+*              counter table and reports its current live value -      00000800
+*              it never DEFINEs a counter, so it can be run any time    00000800
+*              during the day without disturbing ZUIDPLT's DEFINE/      00000800
+*              QUERY cycle at the next PLT restart.                     00000800
+*                                                                       00000800
+*  2026/08/08  MAINT   - CREATED                                        00000810
+*                                                                       00000840
+*********************************************************************** 00000900
+* Dynamic Storage Area (Start)                                        * 00001000
+*********************************************************************** 00000900
+DFHEISTG DSECT                                                          00001200
+ABSTIME  DS    D                  Absolute time                         00001300
+HDR_DATE DS    CL10               YYYY/MM/DD - report header
+HDR_TIME DS    CL08               HH:MM:SS   - report header
+*
+W_PACK   DS    CL08               Packed decimal work area
+W_VALUE  DS    F                  QUERY counter value - full word
+         DS   0D
+D_VALUE  DS    CL08               QUERY counter value - double word
+         DS   0D
+D_MIN    DS    CL08               QUERY counter minimum - double word
+         DS   0D
+D_MAX    DS    CL08               QUERY counter maximum - double word
+*
+CT_PTR   DS    F                  Address of current C_TABLE entry
+CT_LEFT  DS    F                  Remaining C_TABLE entries to process
+ENT_CNT  DS    F                  Entries actually reported (for length calc)
+RPT_PTR  DS    F                  Address of current report line
+*
+*    ZUIDPLT only ever DEFINEs the cycle-qualified name (CT_CNAME +
+*    this year, e.g. ESSUID2026 - see req012), never the bare
+*    CT_CNAME, so this program has to QUERY the same qualified name
+*    or it always comes back "not defined".
+*
+CYC_YEAR DS    CL04               Today's year - the cycle qualifier
+CYC_CNAME DS   CL16               This entry's cycle-qualified name
+CYC_YPTR DS    F                  Address of year suffix in CYC_CNAME
+*
+*    Set once per C_TABLE entry, the first time this entry's current
+*    real-year name comes back not-found, so SY_0096 retries the prior
+*    year's name exactly once (mirrors cbl/UID011R.cbl's WS-FALLBACK-
+*    SW) before reporting the counter "NOT YET DEFINED".
+W_BACK_SW DS   CL01               'Y' once backward retry attempted
+*
+TD_LEN   DS    H                  ALOG log line length
+         DS   0F
+LOG_LINE DS   0CL40               ALOG activity line
+LOG_DATE DS    CL10
+         DS    CL01
+LOG_TIME DS    CL08
+         DS    CL01
+         DS    CL20               ' COUNTER INQUIRY RUN'
+LOG_LEN  EQU   *-LOG_LINE
+*
+RPT_LEN  DS    H                  Terminal report length
+         DS   0F
+*********************************************************************** 00000900
+* Terminal report - a fixed date/time header followed by one 55-byte  * 00001000
+* line per counter table entry (see RPTLND below), all sent to the   * 00001000
+* terminal in a single SEND once the whole table has been queried.    * 00001000
+*********************************************************************** 00000900
+RPT_HDR  DS   0CL30
+RPT_HDATE DS   CL10
+         DS    CL01
+RPT_HTIME DS   CL08
+RPT_HTXT DS    CL11               Fixed report title text
+RPT_MAXN EQU   10                 Max counters this report can display
+RPT_LINES DS   CL740              10 report lines * 74 bytes each
+*
+*********************************************************************** 00000900
+* Dynamic Storage Area (End)                                          * 00001000
+*********************************************************************** 00000900
+*
+*********************************************************************** 00000900
+* Named counter table entry layout - shared with ZUIDPLT so both     * 00001000
+* programs walk the exact same set of counters.                       * 00001000
+*********************************************************************** 00000900
+         COPY  ZUIDCTB
+*
+*********************************************************************** 00000900
+* One report-line slot in RPT_LINES.                                  * 00001000
+*********************************************************************** 00000900
+RPTLND   DSECT
+RL_NAME  DS    CL16               Counter name
+         DS    CL16               ' CURRENT VALUE: ' or NF text overlay
+RL_VALUE DS    CL10               Current value (found case only)
+*    ' MIN: ' text overlay (found case only)
+         DS    CL06
+RL_MIN   DS    CL10               Minimum (found case only)
+*    ' MAX: ' text overlay (found case only)
+         DS    CL06
+RL_MAX   DS    CL10               Maximum (found case only)
+RL_LEN   EQU   *-RPTLND
+*
+*********************************************************************** 00000900
+* Control Section                                                     * 00001000
+*********************************************************************** 00000900
+ZUIDINQ  DFHEIENT CODEREG=(R12),DATAREG=R10,EIBREG=R11
+ZUIDINQ  AMODE 31
+ZUIDINQ  RMODE 31
+         B     SYSDATE                 BRANCH AROUND LITERALS
+         DC    CL08'ZUIDINQ  '
+         DC    CL48' -- rzressUID on-demand counter inquiry        '
+         DC    CL08'        '
+         DC    CL08'&SYSDATE'
+         DC    CL08'        '
+         DC    CL08'&SYSTIME'
+SYSDATE  DS   0H
+*********************************************************************** 00000900
+* Build the report header and prime the C_TABLE / report-line loop   * 00001000
+* pointers.                                                            * 00001000
+*********************************************************************** 00000900
+SY_0010  DS   0H
+         EXEC CICS ASKTIME ABSTIME(ABSTIME) NOHANDLE
+         EXEC CICS FORMATTIME ABSTIME(ABSTIME) YYYYMMDD(HDR_DATE)      X
+               TIME(HDR_TIME)  DATESEP('/') TIMESEP(':') NOHANDLE
+*
+         MVC   CYC_YEAR,HDR_DATE       First 4 bytes of YYYY/MM/DD
+*
+         MVC   RPT_HDATE,HDR_DATE      Move report header date
+         MVC   RPT_HTIME,HDR_TIME      Move report header time
+         MVC   RPT_HTXT,C_HDR_TXT      Move fixed report title text
+*
+         LA    R9,C_TABLE              Point to 1st counter table entry
+         ST    R9,CT_PTR               Save it
+         L     R8,C_TAB_N              Load number of table entries
+         USING CTABD,R9
+*
+*    More entries than the report holds?
+         C     R8,C_RPT_MAXN
+         BC    B'0010',SY_0022         ... yes, cap it
+         B     SY_0025                 ... no, table fits as-is
+SY_0022  DS   0H
+         LA    R8,10                   Cap to what RPT_LINES can hold
+SY_0025  DS   0H
+         ST    R8,CT_LEFT              Save remaining entry count
+*    Save entries that will be reported
+         ST    R8,ENT_CNT
+*
+         LA    R7,RPT_LINES            Point to 1st report line slot
+         ST    R7,RPT_PTR              Save it
+         USING RPTLND,R7
+*
+*********************************************************************** 00000900
+* Query the current C_TABLE entry - live value only, never DEFINE.    * 00001000
+*********************************************************************** 00000900
+SY_0100  DS   0H
+*
+*    Build this entry's cycle-qualified counter name - same pattern
+*    ZUIDPLT uses (base name from C_TABLE with CYC_YEAR appended
+*    after its first trailing blank) - since ZUIDPLT only ever
+*    DEFINEs the qualified name, never the bare CT_CNAME.
+*
+         MVC   CYC_CNAME,CT_CNAME      Start from the base counter name
+         LA    R2,CYC_CNAME            Point to qualified name
+*    Base name leaves room for 4 digits
+         LA    R3,12
+SY_0090  DS   0H
+         CLI   0(R2),C' '              End of base name?
+         BC    B'1000',SY_0095         ... yes, insert the year here
+         LA    R2,1(,R2)               ... no, next byte
+         BCT   R3,SY_0090              keep scanning
+SY_0095  DS   0H
+*    Remember where the year suffix is
+         ST    R2,CYC_YPTR
+         MVC   0(4,R2),CYC_YEAR        Append this cycle's year
+         MVI   W_BACK_SW,C'N'          Reset backward-retry switch
+*
+*    SY_0096 is also the re-entry point after SY_0097 advances
+*    CYC_CNAME's year suffix below, on finding the current real-year
+*    cycle exhausted - mirrors ZUIDPLT's SY_0040/SY_0060 re-QUERY
+*    pattern, so a rolled-over counter is reported under its actual
+*    active name/value instead of the stale, exhausted one.
+SY_0096  DS   0H
+         EXEC CICS QUERY DCOUNTER(CYC_CNAME)                           X
+               VALUE  (D_VALUE)                                        X
+               MINIMUM(D_MIN)                                          X
+               MAXIMUM(D_MAX)                                          X
+               NOHANDLE
+*
+*    Normal response (counter exists)?
+         OC    EIBRESP,EIBRESP
+         BC    B'0111',SY_0099         ... no, check backward fallback
+*
+*    This cycle's counter is defined - but is it the active one, or
+*    an exhausted prior cycle that ZUIDPLT has already rolled past?
+*    Compare the live value against CT_MAX the same way ZUIDPLT does
+*    before reporting it; if exhausted, advance to next year's name
+*    and re-QUERY rather than report a dead cycle as current.
+         MVC   W_VALUE,D_VALUE+4       Move fullword only
+         L     R2,W_VALUE              Load current value
+         CL    R2,CT_MAX+4             At/beyond this cycle's maximum?
+         BC    B'0100',SY_0097X        ... no, this cycle is active
+         BAS   R14,SY_0097             Advance CYC_CNAME to next year
+         B     SY_0096                 Re-QUERY the new cycle's counter
+SY_0097X DS   0H
+*
+*    Move "current value" line template
+         MVC   0(RL_LEN,R7),C_RPT_OK
+         MVC   RL_NAME,CYC_CNAME       Move counter name
+         MVC   W_VALUE,D_VALUE+4       Move fullword only
+         L     R2,W_VALUE              Load current value
+         CVD   R2,W_PACK               Convert to decimal
+         UNPK  RL_VALUE,W_PACK         Unpack current value
+         OI    RL_VALUE+9,X'F0'        Set sign bits
+*
+         MVC   W_VALUE,D_MIN+4         Move fullword only
+         L     R2,W_VALUE              Load minimum
+         CVD   R2,W_PACK               Convert to decimal
+         UNPK  RL_MIN,W_PACK           Unpack minimum
+         OI    RL_MIN+9,X'F0'          Set sign bits
+*
+         MVC   W_VALUE,D_MAX+4         Move fullword only
+         L     R2,W_VALUE              Load maximum
+         CVD   R2,W_PACK               Convert to decimal
+         UNPK  RL_MAX,W_PACK           Unpack maximum
+         OI    RL_MAX+9,X'F0'          Set sign bits
+         B     SY_0180
+*
+*    Not found under this entry's current name.  At a real calendar-
+*    year boundary, before ZUIDPLT's next PLT restart re-DEFINEs the
+*    counter under the new year's name, this is expected - the
+*    counter is still alive and issuing ids under last year's name.
+*    Retry once against the prior year's name (the mirror image of
+*    SY_0097's forward chase) before reporting "NOT YET DEFINED" -
+*    but only on the first attempt for this entry (no forward
+*    rollover has happened yet) and only once (W_BACK_SW).
+SY_0099  DS   0H
+         CLI   W_BACK_SW,C'Y'          Already tried the fallback?
+         BC    B'1000',SY_0150         ... yes, give up - not defined
+         L     R3,CYC_YPTR             Reload year suffix address
+         CLC   0(4,R3),CYC_YEAR        Still on today's real year?
+         BC    B'0111',SY_0150         ... no, already rolled forward
+         MVI   W_BACK_SW,C'Y'          Mark backward retry attempted
+         BAS   R14,SY_0098             Retreat CYC_CNAME to prior year
+         B     SY_0096                 Re-QUERY the prior cycle
+SY_0150  DS   0H
+*    Move "not yet defined" line template
+         MVC   0(RL_LEN,R7),C_RPT_NF
+         MVC   RL_NAME,CYC_CNAME       Move counter name
+SY_0180  DS   0H
+*
+*    Advance the C_TABLE pointer and the report-line pointer together
+*    and loop until every entry has been queried and reported.
+*
+         LA    R9,CT_LEN(,R9)          Point to next C_TABLE entry
+         ST    R9,CT_PTR               Save it
+         LA    R7,RL_LEN(,R7)          Point to next report line slot
+         ST    R7,RPT_PTR              Save it
+         BCT   R8,SY_0100              ... more entries, go process
+*
+*********************************************************************** 00000900
+* Log that an inquiry ran, then send the consolidated report and      * 00001000
+* return.                                                              * 00001000
+*********************************************************************** 00000900
+SY_0900  DS   0H
+         MVC   LOG_LINE,C_LOG_MSG      Move log message template
+         MVC   LOG_DATE,HDR_DATE       Move date
+         MVC   LOG_TIME,HDR_TIME       Move time
+         LA    R1,LOG_LEN              Load log line length
+         STH   R1,TD_LEN               Save it
+         EXEC CICS WRITEQ TD QUEUE('ALOG') FROM(LOG_LINE)              X
+               LENGTH(TD_LEN) NOHANDLE
+*
+         L     R2,ENT_CNT              Load entries reported
+         MH    R2,C_LINE_LEN           Times bytes per report line
+         A     R2,C_HDR_LEN            Plus the header length
+         STH   R2,RPT_LEN              Save total report length
+*
+         EXEC CICS SEND FROM(RPT_HDR) LENGTH(RPT_LEN)                  X
+               ERASE NOHANDLE
+*
+         EXEC CICS RETURN
+*
+*********************************************************************** 00000900
+* Advance CYC_CNAME's embedded year to next year (cycle rollover),   * 00001000
+* same logic/shape as ZUIDPLT's SY_0060.  CYC_YEAR itself is left    * 00001000
+* alone so later C_TABLE entries this run still start from today's   * 00001000
+* actual year.                                                        * 00001000
+*********************************************************************** 00000900
+SY_0097  DS   0H
+*    Pack current year (zoned -> binary)
+         PACK  W_PACK,CYC_YEAR
+         CVB   R2,W_PACK               Convert to binary
+         LA    R2,1(,R2)               Next year
+         CVD   R2,W_PACK               Convert back to packed decimal
+         L     R3,CYC_YPTR             Reload the year suffix's address
+*    Unpack next year straight into it
+         UNPK  0(4,R3),W_PACK
+         OI    3(R3),X'F0'             Set sign bits
+         BR    R14                     Return to caller
+*
+*********************************************************************** 00000900
+* Retreat CYC_CNAME's embedded year to the prior year - the mirror    * 00001000
+* image of SY_0097 above, for the backward fallback at SY_0099.       * 00001000
+* Always computed from CYC_YEAR (not the current suffix), same as     * 00001000
+* SY_0097, since W_BACK_SW guards this to run at most once per entry. * 00001000
+*********************************************************************** 00000900
+SY_0098  DS   0H
+*    Pack current year (zoned -> binary)
+         PACK  W_PACK,CYC_YEAR
+         CVB   R2,W_PACK               Convert to binary
+         BCTR  R2,0                    Prior year
+         CVD   R2,W_PACK               Convert back to packed decimal
+         L     R3,CYC_YPTR             Reload the year suffix's address
+*    Unpack prior year straight into it
+         UNPK  0(4,R3),W_PACK
+         OI    3(R3),X'F0'             Set sign bits
+         BR    R14                     Return to caller
+*
+*                                                                       00051400
+*********************************************************************** 00000900
+* Literal Pool                                                        * 00001000
+*********************************************************************** 00000900
+         LTORG
+*
+C_HDR_TXT DC   CL11' UID CNTRS '
+*    Max counters this report can display
+C_RPT_MAXN DC  F'10'
+C_LINE_LEN DC  H'74'                   Bytes per report line (RL_LEN)
+C_HDR_LEN DC   F'30'                   Bytes in the report header
+*
+*    Counter name - filled in by RL_NAME
+C_RPT_OK DC   0CL74
+         DC    CL16' '
+         DC    CL16' CURRENT VALUE: '
+         DC    CL10' '                 Value - filled in by RL_VALUE
+         DC    CL06' MIN: '
+         DC    CL10' '                 Minimum - filled in by RL_MIN
+         DC    CL06' MAX: '
+         DC    CL10' '                 Maximum - filled in by RL_MAX
+*
+*    Counter name - filled in by RL_NAME
+C_RPT_NF DC   0CL74
+         DC    CL16' '
+         DC    CL58' - NOT YET DEFINED'
+*
+C_LOG_MSG DC  0CL40
+         DC    CL20' '                 Date/time - filled in at runtime
+         DC    CL20' COUNTER INQUIRY RUN'
+*
+*********************************************************************** 00000900
+* Counter table - shared with ZUIDPLT (see ZUIDCTD).                  * 00001000
+*********************************************************************** 00000900
+         COPY  ZUIDCTD
+*
+*********************************************************************** 00000900
+* Register assignments                                                * 00001000
+*********************************************************************** 00000900
+         DS   0F
+R0       EQU   0
+R1       EQU   1
+R2       EQU   2
+R3       EQU   3
+R4       EQU   4
+R5       EQU   5
+R6       EQU   6
+R7       EQU   7
+R8       EQU   8
+R9       EQU   9
+R10      EQU   10
+R11      EQU   11
+R12      EQU   12
+R13      EQU   13
+R14      EQU   14
+R15      EQU   15
+*
+         END   ZUIDINQ
