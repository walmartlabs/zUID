@@ -0,0 +1,21 @@
+***********************************************************************
+* ZUIDCTD - Counter table data - one entry per requesting app/site   *
+* id.  Add a new entry here (and bump C_TAB_N) to give another line  *
+* of business its own isolated DCOUNTER without touching the others. *
+* Shared (via COPY) so ZUIDPLT and ZUIDINQ both walk the exact same  *
+* set of counters.                                                    *
+***********************************************************************
+         DS   0D
+C_TABLE  DS   0D
+*                       APPID       DCOUNTER NAME     MINIMUM             MAXIMUM             INITIAL VALUE       WARN(~90% of MAX)
+         DC    CL08'ESSUID  ',CL16'ESSUID          '
+         DC    XL08'0000000000000001'
+         DC    XL08'00000000FFFFFFFF'
+         DC    XL08'0000000000000001'
+         DC    XL08'00000000E6666665'
+         DC    CL08'ESSUID2 ',CL16'ESSUID2         '
+         DC    XL08'0000000000000001'
+         DC    XL08'00000000FFFFFFFF'
+         DC    XL08'0000000000000001'
+         DC    XL08'00000000E6666665'
+C_TAB_N  DC    F'2'                    Number of C_TABLE entries
