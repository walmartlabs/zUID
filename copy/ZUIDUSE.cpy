@@ -0,0 +1,29 @@
+      *----------------------------------------------------------------
+      * ZUIDUSE - one record per UID issued, written by every zUID
+      * consumer (UID002, the batch bulk-allocation driver, etc.)
+      * right after a successful LINK.  Written twice, to two
+      * different resources for two different purposes:
+      *   - the ZUSE transient data queue, periodically extracted to
+      *     a sequential dataset for UID010R, the per-consumer usage
+      *     report;
+      *   - the ZUIDUSG VSAM KSDS, keyed by ZU-KEY, so UID011R's
+      *     nightly reconciliation can prove every issued id actually
+      *     landed in the usage log.
+      *
+      * ZU-KEY is ZU-SITE-ID + ZU-UID, not the raw UID alone: with
+      * req000's multiple named counters and req003's compact
+      * CA-FORMAT-SEQ value (the raw counter value, zero-padded - a
+      * short range that two different named counters, or the same
+      * counter reset across a req012 cycle, can legitimately both
+      * produce), the raw UID by itself is not guaranteed unique
+      * across sites.  Qualifying by site id keeps the KSDS key
+      * unique per requestor without colliding on a shared raw value.
+      *----------------------------------------------------------------
+       01  ZUIDUSE-RECORD.
+           05  ZU-KEY.
+               10  ZU-SITE-ID     PIC X(08).
+               10  ZU-UID         PIC X(36).
+           05  ZU-REQUESTOR-APPL  PIC X(08).
+           05  ZU-FORMAT          PIC X(05).
+           05  ZU-DATE            PIC X(10).
+           05  ZU-TIME            PIC X(08).
