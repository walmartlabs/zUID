@@ -0,0 +1,24 @@
+      *----------------------------------------------------------------
+      * ZUIDCA - COMMAREA layout for EXEC CICS LINK PROGRAM('ZUID001').
+      * Shared by every zUID-consuming program (UID002, the batch
+      * bulk-allocation driver, etc.) so they all speak the same
+      * contract to the zUID LINK service.
+      *
+      * CA-SITE-ID/CA-REQUESTOR-APPL identify who is asking for the
+      * id - callers stamp these before the LINK so the usage log
+      * (see ZUIDUSE) can be summarized per consumer.
+      *----------------------------------------------------------------
+       01  ZUID-COMM-AREA.
+           05  FILLER             PIC  X(04) VALUE 'LINK'.
+           05  CA-STATUS-CODE     PIC  X(03).
+           05  FILLER             PIC  X(09).
+           05  CA-FORMAT          PIC  X(05) VALUE 'PLAIN'.
+               88  CA-FORMAT-PLAIN     VALUE 'PLAIN'.
+               88  CA-FORMAT-ESS       VALUE 'ESS'.
+               88  CA-FORMAT-GUID      VALUE 'GUID'.
+               88  CA-FORMAT-SEQ       VALUE 'SEQ'.
+           05  FILLER             PIC  X(11).
+           05  CA-UID             PIC  X(36).
+           05  CA-SITE-ID         PIC  X(08).
+           05  CA-REQUESTOR-APPL  PIC  X(08).
+           05  FILLER             PIC  X(76).
