@@ -0,0 +1,24 @@
+***********************************************************************
+* ZUIDCTB - Named counter table entry layout - one entry per          *
+* requesting app/site id.  Each entry gets its own isolated DCOUNTER  *
+* so one consumer's range can be reset/re-baselined without           *
+* disturbing the others.  Shared (via COPY) by every assembler        *
+* program that walks the counter table - ZUIDPLT (DEFINE/QUERY on     *
+* PLT restart) and ZUIDINQ (on-demand mid-day inquiry) - so they      *
+* can never drift out of step with each other.                       *
+***********************************************************************
+CTABD    DSECT
+*    Documents which app/site this entry's counter belongs to.  No
+*    code in this repository reads CT_APPID - ZUIDPLT/ZUIDINQ simply
+*    walk every C_TABLE entry unconditionally by CT_CNAME at PLT
+*    startup/on-demand inquiry.  Routing an individual request to the
+*    matching entry by requesting app/site id is ZUID001's job (the
+*    LINK target, not part of this repository - see IMPLEMENTATION_
+*    STATUS.md's note under request 003 for the same repo boundary).
+CT_APPID DS    CL08               Requesting app / site id (key)
+CT_CNAME DS    CL16               DCOUNTER name (base, unqualified)
+CT_MIN   DS    D                  DEFINE MINIMUM
+CT_MAX   DS    D                  DEFINE MAXIMUM
+CT_VAL   DS    D                  DEFINE initial VALUE
+CT_WARN  DS    D                  Near-exhaustion warning threshold (~90% of MAX)
+CT_LEN   EQU   *-CTABD
