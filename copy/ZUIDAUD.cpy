@@ -0,0 +1,19 @@
+      *----------------------------------------------------------------
+      * ZUIDAUD - COBOL view of the ZUIDAUD VSAM audit record ZUIDPLT's
+      * SY_LOG builds as AUD_REC (see Source/ZUIDPLT.cbl DFHEISTG).
+      * Field-for-field, byte-for-byte the same 61-byte layout - kept
+      * here so a COBOL batch report can read an extract of that file
+      * without duplicating the layout inline.  AUD-RESP/AUD-RESP2/
+      * AUD-VALUE are unsigned zoned decimal in the VSAM record (built
+      * with CVD/UNPK in the assembler), so they read directly as
+      * PIC 9 DISPLAY fields here.
+      *----------------------------------------------------------------
+       01  ZUIDAUD-RECORD.
+           05  AUD-CNAME          PIC X(16).
+           05  AUD-STCK           PIC X(08).
+           05  AUD-EVENT          PIC X(01).
+           05  AUD-DATE           PIC X(10).
+           05  AUD-TOD            PIC X(08).
+           05  AUD-RESP           PIC 9(04).
+           05  AUD-RESP2          PIC 9(04).
+           05  AUD-VALUE          PIC 9(10).
