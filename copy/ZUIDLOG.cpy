@@ -0,0 +1,22 @@
+      *----------------------------------------------------------------
+      * ZUIDLOG - COMMAREA layout for EXEC CICS LINK PROGRAM('UIDLOG'),
+      * the shared error/event-logging routine for zUID client
+      * programs (see cbl/UIDLOG.cbl).  Modeled on ZUIDPLT's SY_LOG
+      * paragraph in Source/ZUIDPLT.cbl - writes the event to the
+      * ALOG transient data queue and issues a console WRITE OPERATOR,
+      * with the same wide-vs-narrow route-code split error events
+      * get over routine ones (see request 007 in
+      * IMPLEMENTATION_STATUS.md).
+      *
+      * Callers stamp every field before the LINK; UIDLOG only reads
+      * the COMMAREA; it returns nothing to the caller.
+      *----------------------------------------------------------------
+       01  ZUIDLOG-COMM-AREA.
+           05  LOG-SOURCE          PIC X(08).
+           05  LOG-TEXT            PIC X(40).
+           05  LOG-RESP            PIC 9(04).
+           05  LOG-RESP2           PIC 9(04).
+           05  LOG-SEVERITY        PIC X(01).
+               88  LOG-SEV-ERROR       VALUE 'E'.
+               88  LOG-SEV-INFO        VALUE 'I'.
+           05  FILLER              PIC X(20).
