@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------
+      * ZUIDCFG - environment-specific target for the zUID service,
+      * looked up from a TS queue keyed by APPLID so a load module can
+      * move from test to prod without a source change/recompile.
+      *----------------------------------------------------------------
+       01  ZUID-CFG-RECORD.
+           05  CFG-SCHEME              PIC X(05).
+           05  CFG-HOST                PIC X(255).
+           05  CFG-PORT                PIC 9(09) COMP.
+           05  CFG-PATH                PIC X(255).
+           05  CFG-URIMAP              PIC X(08).
