@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      UIDLOG.
+      ******************************************************************
+      ** Shared error/event-logging routine for zUID client programs. **
+      ** LINKed with COMMAREA(ZUIDLOG-COMM-AREA) (copy/ZUIDLOG.cpy)   **
+      ** instead of each program reinventing its own console/TD       **
+      ** logging - UID001/UID002/UID005B all LINK here from their     **
+      ** existing CICS-command error branches.                        **
+      **                                                               **
+      ** Modeled on ZUIDPLT's SY_LOG paragraph (Source/ZUIDPLT.cbl):   **
+      ** timestamp the event, WRITEQ TD it to ALOG, then WRITE         **
+      ** OPERATOR it with a wider console route for error severity     **
+      ** than for routine/informational severity, same distinction    **
+      ** SY_LOG makes between the request 007 error route and its      **
+      ** normal one.                                                   **
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       FILE SECTION.
+
+      *----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+
+       01  WS-ABSTIME                  PIC S9(15) COMP-3.
+
+       01  TD-LOG-RECORD.
+           05  TD-DATE             PIC X(10).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  TD-TIME             PIC X(08).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  TD-SOURCE           PIC X(08).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  TD-TEXT             PIC X(40).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  FILLER              PIC X(09) VALUE ' EIBRESP='.
+           05  TD-RESP             PIC 9(04).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  FILLER              PIC X(10) VALUE 'EIBRESP2='.
+           05  TD-RESP2            PIC 9(04).
+
+       01  WS-TD-LEN                    PIC 9(04) COMP.
+
+      **------------------------------------------------------------*
+      ** Console route codes - same distribution ZUIDPLT's SY_LOG    *
+      ** uses (WTO_RC/WTO_RC_E in Source/ZUIDPLT.cbl): error events   *
+      ** get the wider 4-route distribution, routine ones the        *
+      ** narrower 2-route one.                                       *
+      **------------------------------------------------------------*
+       01  WTO-ROUTECODES-NARROW        PIC X(02) VALUE X'0111'.
+       01  WTO-NUMROUTES-NARROW         PIC S9(08) COMP VALUE 2.
+       01  WTO-ROUTECODES-WIDE          PIC X(04) VALUE X'01021113'.
+       01  WTO-NUMROUTES-WIDE           PIC S9(08) COMP VALUE 4.
+
+      *----------------------------------------------------------------
+       LINKAGE SECTION.
+      *----------------------------------------------------------------
+
+      **------------------------------------------------------------*
+      ** COMMAREA - the event this call is logging.                  *
+      **------------------------------------------------------------*
+           COPY ZUIDLOG.
+
+      *----------------------------------------------------------
+       PROCEDURE DIVISION USING ZUIDLOG-COMM-AREA.
+      *----------------------------------------------------------
+
+           PERFORM A1000-WRITE-TD    THRU A1000-EXIT.
+           PERFORM A2000-WRITE-WTO   THRU A2000-EXIT.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+      ******************************************************************
+      * Format the event and write it to the ALOG transient data       *
+      * queue, same as every other zUID status message lands.          *
+      ******************************************************************
+
+       A1000-WRITE-TD.
+
+           EXEC CICS ASKTIME
+                ABSTIME( WS-ABSTIME )
+                NOHANDLE
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                ABSTIME ( WS-ABSTIME )
+                YYYYMMDD( TD-DATE )
+                TIME    ( TD-TIME )
+                DATESEP ( '/' )
+                TIMESEP ( ':' )
+                NOHANDLE
+           END-EXEC.
+
+           MOVE LOG-SOURCE               TO TD-SOURCE.
+           MOVE LOG-TEXT                 TO TD-TEXT.
+           MOVE LOG-RESP                 TO TD-RESP.
+           MOVE LOG-RESP2                TO TD-RESP2.
+           MOVE LENGTH OF TD-LOG-RECORD  TO WS-TD-LEN.
+
+           EXEC CICS WRITEQ TD
+                QUEUE ( 'ALOG' )
+                FROM  ( TD-LOG-RECORD )
+                LENGTH( WS-TD-LEN )
+                NOHANDLE
+           END-EXEC.
+
+       A1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Console alert - error severity gets the wider route-code       *
+      * distribution so operations sees it even off the console that   *
+      * normally watches this application's traffic.                   *
+      ******************************************************************
+
+       A2000-WRITE-WTO.
+
+           IF LOG-SEV-ERROR
+              EXEC CICS WRITE OPERATOR
+                   TEXT      ( TD-LOG-RECORD )
+                   TEXTLENGTH( WS-TD-LEN )
+                   ROUTECODES( WTO-ROUTECODES-WIDE )
+                   NUMROUTES ( WTO-NUMROUTES-WIDE )
+                   EVENTUAL
+                   NOHANDLE
+              END-EXEC
+           ELSE
+              EXEC CICS WRITE OPERATOR
+                   TEXT      ( TD-LOG-RECORD )
+                   TEXTLENGTH( WS-TD-LEN )
+                   ROUTECODES( WTO-ROUTECODES-NARROW )
+                   NUMROUTES ( WTO-NUMROUTES-NARROW )
+                   EVENTUAL
+                   NOHANDLE
+              END-EXEC
+           END-IF.
+
+       A2000-EXIT.
+           EXIT.
