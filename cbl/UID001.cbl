@@ -17,11 +17,38 @@
       *----------------------------------------------------------------
        01  URIMAP-NAME                 PIC X(08) VALUE 'UID00101'.
        01  SESSION-TOKEN               PIC X(08).
-       01  FULL-URL.
-           05  FILLER                  PIC X(26) VALUE
-               'http://hostname:port@path@'.
-           05  FILLER                  PIC X(21) VALUE
-               '?OPTIONS(FORMAT=GUID)'.
+      *    *--------------------------------------------------------*
+      *    * FULL-URL holds the whole composed URL (scheme, host,   *
+      *    * port, path and the trailing OPTIONS query string) as   *
+      *    * one variable-content field - CFG-HOST/CFG-PATH (see    *
+      *    * copy/ZUIDCFG.cpy) are each up to 255 bytes, so this     *
+      *    * has to be big enough for the worst case, not just the  *
+      *    * 26-byte compiled-in literal below.  WS-FULL-URL-LEN     *
+      *    * carries the actual composed length (set by A0900) for  *
+      *    * A2100's WEB PARSE, since LENGTH OF FULL-URL is always  *
+      *    * this field's full declared size, not the real URL's.   *
+      *    *--------------------------------------------------------*
+       01  FULL-URL                    PIC X(550) VALUE
+               'http://hostname:port@path@?OPTIONS(FORMAT=GUID)'.
+       01  WS-FULL-URL-LEN             PIC 9(04) COMP VALUE 47.
+       01  WS-URL-BASE-DEFAULT         PIC X(550) VALUE
+               'http://hostname:port@path@?OPTIONS(FORMAT=GUID)'.
+       01  WS-URL-BASE-DEFAULT-LEN     PIC 9(04) COMP VALUE 47.
+       01  WS-FULL-URL-PTR             PIC 9(04) COMP.
+
+      **------------------------------------------------------------*
+      ** Environment-specific host/port/path/URIMAP, looked up from  *
+      ** TS queue CFG-TSQ-NAME instead of being compiled in.  The    *
+      ** literals above are only the fallback used when no config    *
+      ** TS queue has been set up for this APPLID.                   *
+      **------------------------------------------------------------*
+           COPY ZUIDCFG.
+       01  CFG-APPLID                  PIC X(08).
+       01  CFG-TSQ-NAME                PIC X(08) VALUE 'ZC'.
+       01  CFG-RESP                    PIC 9(04) COMP.
+       01  CFG-RESP2                   PIC 9(04) COMP.
+       01  CFG-ITEM-LEN                PIC 9(04) COMP.
+       01  CFG-PORT-DISP                PIC 9(05).
        01  UID-GUID-VALUE              PIC X(36).
        01  UID-PLAIN-VALUE REDEFINES UID-GUID-VALUE PIC X(32).
        01  UID-ESS-VALUE REDEFINES UID-GUID-VALUE PIC X(34).
@@ -65,6 +92,23 @@
            05  FILLER                  PIC X(01) VALUE ':'.
            05  CICS-MSG-STATUS         PIC X(31).
 
+      **------------------------------------------------------------*
+      ** Retry-with-backoff for the WEB CONVERSE/SEND/RECEIVE calls  *
+      ** (A1200, A2300, A2400) - a failure there is most often a     *
+      ** transient network/service blip, so retry a few times with  *
+      ** an increasing delay before giving up and reporting the      *
+      ** error to the terminal.  WS-RETRY-COUNT is reset by each     *
+      ** paragraph before it starts its own retry loop.              *
+      **------------------------------------------------------------*
+       01  WS-RETRY-COUNT              PIC 9(02) COMP VALUE 0.
+       01  WS-RETRY-MAX                PIC 9(02) COMP VALUE 3.
+
+      **------------------------------------------------------------*
+      ** COMMAREA for the shared UIDLOG error-logging routine - see  *
+      ** Y1000-LOG-ERROR.                                            *
+      **------------------------------------------------------------*
+           COPY ZUIDLOG.
+
       *----------------------------------------------------------
        PROCEDURE DIVISION.
       *----------------------------------------------------------
@@ -74,10 +118,82 @@
       *    * A1000 shows how to call zUID service using URIMAP.     *
       *    * A2000 shows how to call zUID with a URL.               *
       *    *--------------------------------------------------------*
+           PERFORM A0900-READ-CONFIG THRU A0900-EXIT.
            PERFORM A1000-EXAMPLE-URIMAP THRU A1000-EXIT.
            PERFORM A2000-EXAMPLE-URL THRU A2000-EXIT.
            PERFORM Z1000-EXIT-PROGRAM THRU Z1000-EXIT.
 
+      ******************************************************************
+      * Look up this APPLID's target host/port/path/URIMAP from a     *
+      * TS queue instead of the compiled-in literals, so the same     *
+      * load module works unchanged in test and prod.  If the config  *
+      * TS queue hasn't been set up for this region, silently fall    *
+      * back to the compiled-in URIMAP-NAME/FULL-URL literals.        *
+      ******************************************************************
+
+       A0900-READ-CONFIG.
+
+           MOVE SPACES                  TO ZUID-CFG-RECORD.
+           EXEC CICS ASSIGN APPLID(CFG-APPLID) NOHANDLE
+           END-EXEC.
+           MOVE CFG-APPLID(1:6)         TO CFG-TSQ-NAME(3:6).
+
+           MOVE LENGTH OF ZUID-CFG-RECORD TO CFG-ITEM-LEN.
+           EXEC CICS READQ TS
+                QUEUE  ( CFG-TSQ-NAME )
+                INTO   ( ZUID-CFG-RECORD )
+                LENGTH ( CFG-ITEM-LEN )
+                ITEM   ( 1 )
+                RESP   ( CFG-RESP )
+                RESP2  ( CFG-RESP2 )
+           END-EXEC.
+
+           IF CFG-RESP = DFHRESP(NORMAL)
+      *       *-----------------------------------------------------*
+      *       * Config found - use it for both the URIMAP name and  *
+      *       * the native-URL example, overriding the compiled-in  *
+      *       * literals.                                           *
+      *       *-----------------------------------------------------*
+              MOVE CFG-URIMAP           TO URIMAP-NAME
+              MOVE CFG-PORT             TO CFG-PORT-DISP
+              MOVE SPACES               TO FULL-URL
+              MOVE 1                    TO WS-FULL-URL-PTR
+              STRING CFG-SCHEME DELIMITED BY SPACE
+                     '://'              DELIMITED BY SIZE
+                     CFG-HOST           DELIMITED BY SPACE
+                     ':'                DELIMITED BY SIZE
+                     CFG-PORT-DISP      DELIMITED BY SIZE
+                     '@'                DELIMITED BY SIZE
+                     CFG-PATH           DELIMITED BY SPACE
+                     '@?OPTIONS(FORMAT=GUID)' DELIMITED BY SIZE
+                     INTO FULL-URL
+                     WITH POINTER WS-FULL-URL-PTR
+                     ON OVERFLOW
+      *                 *-----------------------------------------*
+      *                 * CFG-HOST/CFG-PATH didn't fit FULL-URL - *
+      *                 * log it and fall back to the compiled-in *
+      *                 * URL rather than hand A2000-EXAMPLE-URL  *
+      *                 * a silently truncated one.               *
+      *                 *-----------------------------------------*
+                        MOVE 'A0900: CONFIG URL TOO LONG' TO
+                             CICS-MSG-TEXT
+                        MOVE ZERO                  TO CICS-MSG-RESP
+                        MOVE ZERO                  TO CICS-MSG-RESP2
+                        PERFORM Y1000-LOG-ERROR THRU Y1000-EXIT
+                        MOVE WS-URL-BASE-DEFAULT   TO FULL-URL
+                        MOVE WS-URL-BASE-DEFAULT-LEN TO WS-FULL-URL-LEN
+                     NOT ON OVERFLOW
+                        COMPUTE WS-FULL-URL-LEN = WS-FULL-URL-PTR - 1
+              END-STRING
+           END-IF.
+
+      *    *--------------------------------------------------------*
+      *    * No environment config defined for this APPLID - fall   *
+      *    * back to the compiled-in URIMAP-NAME/FULL-URL literals. *
+      *    *--------------------------------------------------------*
+       A0900-EXIT.
+           EXIT.
+
       ******************************************************************
       * Use a URIMAP defintion to execute the service.                 *
       ******************************************************************
@@ -128,6 +244,7 @@
            MOVE 'A1100: WEB_OPEN ERROR:'    TO CICS-MSG-TEXT.
            MOVE CICS-MSG                     TO TERM-MSG.
 
+           PERFORM Y1000-LOG-ERROR THRU Y1000-EXIT.
            PERFORM Z1000-EXIT-PROGRAM THRU Z1000-EXIT.
 
        A1100-EXIT.
@@ -139,6 +256,11 @@
 
        A1200-EXECUTE-SERVICE.
 
+           MOVE 0                             TO WS-RETRY-COUNT.
+
+       A1200-RETRY.
+
+           MOVE LENGTH OF UID-GUID-VALUE      TO UID-LENGTH.
            MOVE LENGTH OF HTTP-STATUS-TEXT    TO HTTP-STATUS-LEN.
 
       *    *--------------------------------------------------------*
@@ -167,6 +289,17 @@
               GO TO A1200-EXIT
            END-IF.
 
+      *    *--------------------------------------------------------*
+      *    * Transient failure - back off and retry before giving   *
+      *    * up and reporting the error to the terminal.            *
+      *    *--------------------------------------------------------*
+           ADD 1 TO WS-RETRY-COUNT.
+           IF WS-RETRY-COUNT < WS-RETRY-MAX
+              EXEC CICS DELAY FOR SECONDS( WS-RETRY-COUNT ) NOHANDLE
+              END-EXEC
+              GO TO A1200-RETRY
+           END-IF.
+
       *    *--------------------------------------------------------*
       *    * Handle your error condition.                           *
       *    *--------------------------------------------------------*
@@ -175,11 +308,23 @@
            MOVE 'A1200: WEB_CONVERSE ERROR:' TO CICS-MSG-TEXT.
            MOVE CICS-MSG                     TO TERM-MSG.
 
+      *    *--------------------------------------------------------*
+      *    * EIBRESP = NORMAL here means WEB CONVERSE itself worked *
+      *    * and the failure is an application-level non-200 HTTP   *
+      *    * status, not a CICS command failure - Y1000-LOG-ERROR's *
+      *    * UIDLOG COMMAREA is EIBRESP-shaped and would misreport  *
+      *    * that as a CICS error with RESP/RESP2 "NORMAL".  Same   *
+      *    * scope line req014 already draws for UID002/UID005B's   *
+      *    * LINK-worked-but-non-200-status branch - leave it off   *
+      *    * UIDLOG and rely on TERM-MSG/CICS-MSG2 to the terminal.  *
+      *    *--------------------------------------------------------*
            IF EIBRESP = DFHRESP(NORMAL)
               MOVE HTTP-STATUS-CODE          TO CICS-MSG-CODE
               MOVE HTTP-STATUS-TEXT          TO CICS-MSG-STATUS
               MOVE 'A1200: HTTP ERROR'       TO CICS-MSG-HTTP
               MOVE CICS-MSG2                 TO TERM-MSG
+           ELSE
+              PERFORM Y1000-LOG-ERROR THRU Y1000-EXIT
            END-IF.
 
            PERFORM Z1000-EXIT-PROGRAM THRU Z1000-EXIT.
@@ -213,6 +358,7 @@
            MOVE 'A1300: WEB_CLOSE ERROR:'    TO CICS-MSG-TEXT.
            MOVE CICS-MSG                     TO TERM-MSG.
 
+           PERFORM Y1000-LOG-ERROR THRU Y1000-EXIT.
            PERFORM Z1000-EXIT-PROGRAM THRU Z1000-EXIT.
 
        A1300-EXIT.
@@ -255,7 +401,7 @@
 
            EXEC CICS WEB PARSE
                 URL        ( FULL-URL )
-                URLLENGTH  ( LENGTH OF FULL-URL )
+                URLLENGTH  ( WS-FULL-URL-LEN )
                 SCHEMENAME ( URL-SCHEME-NAME )
                 HOST       ( URL-HOST-NAME )
                 HOSTLENGTH ( URL-HOST-NAME-LEN )
@@ -279,6 +425,7 @@
            MOVE 'A2100: WEB_PARSE_URL ERROR:' TO CICS-MSG-TEXT.
            MOVE CICS-MSG                      TO TERM-MSG.
 
+           PERFORM Y1000-LOG-ERROR THRU Y1000-EXIT.
            PERFORM Z1000-EXIT-PROGRAM THRU Z1000-EXIT.
 
        A2100-EXIT.
@@ -321,6 +468,7 @@
            MOVE 'A2200: WEB_OPEN ERROR:'      TO CICS-MSG-TEXT.
            MOVE CICS-MSG                      TO TERM-MSG.
 
+           PERFORM Y1000-LOG-ERROR THRU Y1000-EXIT.
            PERFORM Z1000-EXIT-PROGRAM THRU Z1000-EXIT.
 
        A2200-EXIT.
@@ -332,6 +480,10 @@
 
        A2300-SEND-REQUEST.
 
+           MOVE 0                             TO WS-RETRY-COUNT.
+
+       A2300-RETRY.
+
       *    *--------------------------------------------------------*
       *    * Send the service request.                              *
       *    *--------------------------------------------------------*
@@ -349,6 +501,17 @@
               GO TO A2300-EXIT
            END-IF.
 
+      *    *--------------------------------------------------------*
+      *    * Transient failure - back off and retry before giving   *
+      *    * up and reporting the error to the terminal.            *
+      *    *--------------------------------------------------------*
+           ADD 1 TO WS-RETRY-COUNT.
+           IF WS-RETRY-COUNT < WS-RETRY-MAX
+              EXEC CICS DELAY FOR SECONDS( WS-RETRY-COUNT ) NOHANDLE
+              END-EXEC
+              GO TO A2300-RETRY
+           END-IF.
+
       *    *--------------------------------------------------------*
       *    * Handle your error condition.                           *
       *    *--------------------------------------------------------*
@@ -357,6 +520,7 @@
            MOVE 'A2300: WEB_SEND ERROR:'      TO CICS-MSG-TEXT.
            MOVE CICS-MSG                      TO TERM-MSG.
 
+           PERFORM Y1000-LOG-ERROR THRU Y1000-EXIT.
            PERFORM Z1000-EXIT-PROGRAM THRU Z1000-EXIT.
 
        A2300-EXIT.
@@ -368,6 +532,13 @@
 
        A2400-RECEIVE-REQUEST.
 
+           MOVE 0                             TO WS-RETRY-COUNT.
+
+       A2400-RETRY.
+
+           MOVE LENGTH OF UID-GUID-VALUE      TO UID-LENGTH.
+           MOVE LENGTH OF HTTP-STATUS-TEXT    TO HTTP-STATUS-LEN.
+
       *    *--------------------------------------------------------*
       *    * Receive the web service request into UID-GUID-VALUE.   *
       *    *--------------------------------------------------------*
@@ -385,6 +556,17 @@
               GO TO A2400-EXIT
            END-IF.
 
+      *    *--------------------------------------------------------*
+      *    * Transient failure - back off and retry before giving   *
+      *    * up and reporting the error to the terminal.            *
+      *    *--------------------------------------------------------*
+           ADD 1 TO WS-RETRY-COUNT.
+           IF WS-RETRY-COUNT < WS-RETRY-MAX
+              EXEC CICS DELAY FOR SECONDS( WS-RETRY-COUNT ) NOHANDLE
+              END-EXEC
+              GO TO A2400-RETRY
+           END-IF.
+
       *    *--------------------------------------------------------*
       *    * Handle your error condition.                           *
       *    *--------------------------------------------------------*
@@ -393,11 +575,19 @@
            MOVE 'A2400: WEB_CONVERSE ERROR:'  TO CICS-MSG-TEXT.
            MOVE CICS-MSG                      TO TERM-MSG.
 
+      *    *--------------------------------------------------------*
+      *    * EIBRESP = NORMAL here means WEB RECEIVE itself worked  *
+      *    * and the failure is an application-level non-200 HTTP   *
+      *    * status, not a CICS command failure - see A1200's same  *
+      *    * guard above for why this branch stays off UIDLOG.      *
+      *    *--------------------------------------------------------*
            IF EIBRESP = DFHRESP(NORMAL)
               MOVE HTTP-STATUS-CODE          TO CICS-MSG-CODE
               MOVE HTTP-STATUS-TEXT          TO CICS-MSG-STATUS
               MOVE 'A2400: HTTP ERROR'       TO CICS-MSG-HTTP
               MOVE CICS-MSG2                 TO TERM-MSG
+           ELSE
+              PERFORM Y1000-LOG-ERROR THRU Y1000-EXIT
            END-IF.
 
            PERFORM Z1000-EXIT-PROGRAM THRU Z1000-EXIT.
@@ -405,6 +595,31 @@
        A2400-EXIT.
            EXIT.
 
+      ******************************************************************
+      * Log a CICS command failure via the shared UIDLOG routine (see  *
+      * cbl/UIDLOG.cbl) so it lands on ALOG/the console, not just the  *
+      * terminal.  Callers stamp CICS-MSG-TEXT/RESP/RESP2 before       *
+      * PERFORMing this, same as they already do to build TERM-MSG.   *
+      ******************************************************************
+
+       Y1000-LOG-ERROR.
+
+           MOVE EIBPGMID                 TO LOG-SOURCE.
+           MOVE CICS-MSG-TEXT            TO LOG-TEXT.
+           MOVE CICS-MSG-RESP            TO LOG-RESP.
+           MOVE CICS-MSG-RESP2           TO LOG-RESP2.
+           SET  LOG-SEV-ERROR            TO TRUE.
+
+           EXEC CICS LINK
+                PROGRAM ( 'UIDLOG' )
+                COMMAREA( ZUIDLOG-COMM-AREA )
+                LENGTH  ( LENGTH OF ZUIDLOG-COMM-AREA )
+                NOHANDLE
+           END-EXEC.
+
+       Y1000-EXIT.
+           EXIT.
+
       ******************************************************************
       * All done, post appropiate message to terminal and exit.        *
       ******************************************************************
