@@ -17,17 +17,16 @@
       **------------------------------------------------------------*
       ** COMMAREA for ZUID001 routine.                              *
       **------------------------------------------------------------*
-       01  ZUID-COMM-AREA.
-           05  FILLER             PIC  X(04) VALUE 'LINK'.
-           05  CA-STATUS-CODE     PIC  X(03).
-           05  FILLER             PIC  X(09).
-           05  CA-FORMAT          PIC  X(05) VALUE 'PLAIN'.
-               88  CA-FORMAT-PLAIN     VALUE 'PLAIN'.
-               88  CA-FORMAT-ESS       VALUE 'ESS'.
-               88  CA-FORMAT-GUID      VALUE 'GUID'.
-           05  FILLER             PIC  X(11).
-           05  CA-UID             PIC  X(36).
-           05  FILLER             PIC  X(92).
+           COPY ZUIDCA.
+
+      **------------------------------------------------------------*
+      ** Usage log record - one written to the ZUSE TD queue for    *
+      ** every UID this program is handed back.                     *
+      **------------------------------------------------------------*
+           COPY ZUIDUSE.
+
+       01  WS-USE-ABSTIME              PIC S9(15) COMP-3.
+       01  WS-USE-LEN                  PIC 9(04) COMP.
 
        01  TERM-RESPONSE.
            05  FILLER                  PIC X(07) VALUE 'Msg: '.
@@ -38,6 +37,8 @@
            05  TERM-ESS                PIC X(73).
            05  FILLER                  PIC X(07) VALUE 'GUID:'.
            05  TERM-GUID               PIC X(73).
+           05  FILLER                  PIC X(07) VALUE 'SEQ:'.
+           05  TERM-SEQ                PIC X(73).
 
        01  CICS-MSG.
            05  CICS-MSG-TEXT           PIC X(34).
@@ -46,15 +47,48 @@
            05  FILLER                  PIC X(10) VALUE ' EIBRESP2='.
            05  CICS-MSG-RESP2          PIC 9(04).
 
+      **------------------------------------------------------------*
+      ** COMMAREA for the shared UIDLOG error-logging routine - see  *
+      ** Y1000-LOG-ERROR.                                            *
+      **------------------------------------------------------------*
+           COPY ZUIDLOG.
+
       *----------------------------------------------------------
        PROCEDURE DIVISION.
       *----------------------------------------------------------
 
+           PERFORM A0800-STAMP-IDENTITY THRU A0800-EXIT.
            PERFORM A1000-CALL-ZUID001-PLAIN THRU A1000-EXIT.
            PERFORM A2000-CALL-ZUID001-ESS THRU A2000-EXIT.
            PERFORM A3000-CALL-ZUID001-GUID THRU A3000-EXIT.
+           PERFORM A4000-CALL-ZUID001-SEQ THRU A4000-EXIT.
            PERFORM Z1000-EXIT-PROGRAM THRU Z1000-EXIT.
 
+      ******************************************************************
+      * Identify this program to ZUID001/the usage log before making   *
+      * any calls, so every ZUIDUSE record it writes can be traced     *
+      * back to the requesting site and application.                   *
+      ******************************************************************
+
+       A0800-STAMP-IDENTITY.
+
+      *    *--------------------------------------------------------*
+      *    * ASSIGN SYSID only returns 4 bytes into this 8-byte      *
+      *    * field - clear it first so the trailing 4 bytes are      *
+      *    * deterministic spaces instead of whatever was there      *
+      *    * before, since CA-SITE-ID flows into the ZUSE/ZUIDUSG    *
+      *    * usage-log key and the UID010R report's grouping key.    *
+      *    *--------------------------------------------------------*
+           MOVE SPACES                           TO CA-SITE-ID.
+           EXEC CICS ASSIGN
+                SYSID( CA-SITE-ID )
+                NOHANDLE
+           END-EXEC.
+           MOVE EIBPGMID                         TO CA-REQUESTOR-APPL.
+
+       A0800-EXIT.
+           EXIT.
+
       ******************************************************************
       * Setup COMMAREA for ZUID001 to get a PLAIN UID.                 *
       * Go call routine.                                               *
@@ -100,6 +134,24 @@
        A3000-EXIT.
            EXIT.
 
+      ******************************************************************
+      * Setup COMMAREA for ZUID001 to get a SEQ UID.                   *
+      * SEQ is a compact, zero-padded 8-9 digit numeric value (the     *
+      * raw counter value) for legacy screens whose key field can't    *
+      * hold a PLAIN/ESS/GUID length value.                            *
+      * Go call routine.                                               *
+      ******************************************************************
+
+       A4000-CALL-ZUID001-SEQ.
+
+           MOVE SPACES                          TO CA-UID.
+           SET  CA-FORMAT-SEQ                   TO TRUE.
+           PERFORM B1000-CALL-ZUID001 THRU B1000-EXIT.
+           MOVE CA-UID                          TO TERM-SEQ.
+
+       A4000-EXIT.
+           EXIT.
+
       ******************************************************************
       * Call ZUID001 routine to get a new UID value.                   *
       * COMMAREA initialized prior to calling this paragraph.          *
@@ -116,6 +168,7 @@
 
            IF EIBRESP = DFHRESP(NORMAL)
               IF CA-STATUS-CODE = 200
+                 PERFORM B1500-LOG-USAGE THRU B1500-EXIT
                  GO TO B1000-EXIT
               ELSE
                  MOVE CA-STATUS-CODE            TO TERM-MSG
@@ -129,12 +182,96 @@
               MOVE EIBRESP2                     TO CICS-MSG-RESP2
               MOVE 'B1000: LINK PROGRAM ERROR:' TO CICS-MSG-TEXT
               MOVE CICS-MSG                     TO TERM-MSG
+              PERFORM Y1000-LOG-ERROR THRU Y1000-EXIT
               PERFORM Z1000-EXIT-PROGRAM THRU Z1000-EXIT
            END-IF.
 
        B1000-EXIT.
            EXIT.
 
+      ******************************************************************
+      * Log a CICS command failure via the shared UIDLOG routine (see  *
+      * cbl/UIDLOG.cbl) so it lands on ALOG/the console, not just the  *
+      * terminal.  Callers stamp CICS-MSG-TEXT/RESP/RESP2 before       *
+      * PERFORMing this, same as they already do to build TERM-MSG.   *
+      ******************************************************************
+
+       Y1000-LOG-ERROR.
+
+           MOVE EIBPGMID                 TO LOG-SOURCE.
+           MOVE CICS-MSG-TEXT            TO LOG-TEXT.
+           MOVE CICS-MSG-RESP            TO LOG-RESP.
+           MOVE CICS-MSG-RESP2           TO LOG-RESP2.
+           SET  LOG-SEV-ERROR            TO TRUE.
+
+           EXEC CICS LINK
+                PROGRAM ( 'UIDLOG' )
+                COMMAREA( ZUIDLOG-COMM-AREA )
+                LENGTH  ( LENGTH OF ZUIDLOG-COMM-AREA )
+                NOHANDLE
+           END-EXEC.
+
+       Y1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Record this issuance on the ZUSE usage queue for later         *
+      * per-consumer reporting (see UID010R).                          *
+      ******************************************************************
+
+       B1500-LOG-USAGE.
+
+           EXEC CICS ASKTIME
+                ABSTIME( WS-USE-ABSTIME )
+                NOHANDLE
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                ABSTIME ( WS-USE-ABSTIME )
+                YYYYMMDD( ZU-DATE )
+                TIME    ( ZU-TIME )
+                DATESEP ( '/' )
+                TIMESEP ( ':' )
+                NOHANDLE
+           END-EXEC.
+
+           MOVE CA-SITE-ID                       TO ZU-SITE-ID.
+           MOVE CA-REQUESTOR-APPL                TO ZU-REQUESTOR-APPL.
+           MOVE CA-FORMAT                        TO ZU-FORMAT.
+           MOVE CA-UID                           TO ZU-UID.
+           MOVE LENGTH OF ZUIDUSE-RECORD          TO WS-USE-LEN.
+
+           EXEC CICS WRITEQ TD
+                QUEUE ( 'ZUSE' )
+                FROM  ( ZUIDUSE-RECORD )
+                LENGTH( WS-USE-LEN )
+                NOHANDLE
+           END-EXEC.
+
+      *    *--------------------------------------------------------*
+      *    * Persistent usage log, keyed by site id + issued UID    *
+      *    * (see ZU-KEY in copy/ZUIDUSE.cpy - the raw UID alone    *
+      *    * is not unique across different named counters), so a  *
+      *    * nightly job (UID011R) can prove no id was dropped      *
+      *    * before it reached this file.                           *
+      *    *--------------------------------------------------------*
+           EXEC CICS WRITE FILE
+                ( 'ZUIDUSG' )
+                FROM     ( ZUIDUSE-RECORD )
+                RIDFLD   ( ZU-KEY )
+                KEYLENGTH( LENGTH OF ZU-KEY )
+                NOHANDLE
+           END-EXEC.
+
+           IF EIBRESP NOT = DFHRESP(NORMAL)
+              MOVE EIBRESP                       TO CICS-MSG-RESP
+              MOVE EIBRESP2                      TO CICS-MSG-RESP2
+              MOVE 'B1500: WRITE FILE ZUIDUSG ERROR:' TO CICS-MSG-TEXT
+              PERFORM Y1000-LOG-ERROR THRU Y1000-EXIT
+           END-IF.
+
+       B1500-EXIT.
+           EXIT.
+
       ******************************************************************
       * All done, post appropiate message to terminal and exit.        *
       ******************************************************************
