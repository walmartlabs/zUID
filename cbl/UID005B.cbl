@@ -0,0 +1,340 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      UID005B.
+      ******************************************************************
+      ** Batch bulk-allocation driver for pre-reserving UID ranges.   **
+      ** Reads a request list of (requesting app id, quantity) pairs  **
+      ** off the 'REQTS' TS queue and drives the same LINK-to-ZUID001 **
+      ** interface UID002's B1000-CALL-ZUID001 uses, once per id,     **
+      ** writing every UID it is handed back to the 'UIDOUT' TS queue.**
+      **                                                               **
+      ** This program LINKs to ZUID001 and QUERYs/WRITEs CICS-owned   **
+      ** resources, so it has to run as a CICS transaction (e.g.      **
+      ** started via a batch-initiated CICS job, or a background/     **
+      ** started task) rather than a true offline JCL batch job - a   **
+      ** CICS transaction cannot do native OS-dataset sequential I/O, **
+      ** and this shop has no EXCI bridge for a genuine batch job to  **
+      ** LINK into CICS.  A driving job stacks its request pairs onto **
+      ** 'REQTS' (e.g. via a small CICS-owned feeder transaction, or  **
+      ** a CICS-issuing utility) before starting this task, and       **
+      ** drains 'UIDOUT' afterward - same shape as UID010R's ZUSE      **
+      ** extract, one step removed.  That lets month-end job streams  **
+      ** pre-reserve blocks of thousands of ids before the online day **
+      ** starts, without making one CICS call per id from the caller. **
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       FILE SECTION.
+
+      *----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+       01  UID-REQUEST-RECORD.
+           05  REQ-APPL-ID             PIC X(08).
+           05  REQ-QUANTITY            PIC 9(09).
+
+       01  UID-OUTPUT-RECORD.
+           05  OUT-APPL-ID             PIC X(08).
+           05  OUT-SEQ-NBR             PIC 9(09).
+           05  OUT-STATUS              PIC X(03).
+           05  OUT-UID                 PIC X(36).
+
+       01  WS-REQ-ITEM                 PIC S9(04) COMP VALUE 1.
+       01  WS-REQ-LEN                  PIC S9(04) COMP.
+       01  WS-REQ-RESP                 PIC S9(04) COMP.
+       01  WS-REQ-RESP2                PIC S9(04) COMP.
+       01  WS-OUT-LEN                  PIC S9(04) COMP.
+
+      **------------------------------------------------------------*
+      ** COMMAREA for ZUID001 routine - same layout UID002 uses.    *
+      **------------------------------------------------------------*
+           COPY ZUIDCA.
+
+      **------------------------------------------------------------*
+      ** Usage log record - one written to the ZUSE TD queue for    *
+      ** every UID this driver allocates.                            *
+      **------------------------------------------------------------*
+           COPY ZUIDUSE.
+
+       01  WS-USE-ABSTIME              PIC S9(15) COMP-3.
+       01  WS-USE-LEN                  PIC 9(04) COMP.
+
+       01  WS-EOF-SW                   PIC X     VALUE 'N'.
+           88  END-OF-REQUESTS         VALUE 'Y'.
+       01  WS-SEQ-NBR                  PIC 9(09).
+       01  WS-REQ-COUNT                PIC 9(09) VALUE ZERO.
+       01  WS-ISSUED-COUNT             PIC 9(09) VALUE ZERO.
+       01  WS-ERROR-COUNT              PIC 9(09) VALUE ZERO.
+
+      *    Run-summary counts, reported to ALOG by Z1000-WRITE-SUMMARY
+      *    before RETURN so a batch-initiated run leaves a record of
+      *    what it did, same as ZUIDPLT/UID011R's own ALOG messages.
+       01  WS-REQ-COUNT-ED             PIC ZZZZZZZZ9.
+       01  WS-ISSUED-COUNT-ED          PIC ZZZZZZZZ9.
+       01  WS-ERROR-COUNT-ED           PIC ZZZZZZZZ9.
+       01  ALOG-MESSAGE                PIC X(78).
+
+       01  CICS-MSG.
+           05  CICS-MSG-TEXT           PIC X(34).
+           05  FILLER                  PIC X(09) VALUE ' EIBRESP='.
+           05  CICS-MSG-RESP           PIC 9(04).
+           05  FILLER                  PIC X(10) VALUE ' EIBRESP2='.
+           05  CICS-MSG-RESP2          PIC 9(04).
+
+      **------------------------------------------------------------*
+      ** COMMAREA for the shared UIDLOG error-logging routine - see  *
+      ** Y1000-LOG-ERROR.                                            *
+      **------------------------------------------------------------*
+           COPY ZUIDLOG.
+
+      *----------------------------------------------------------
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------
+
+           PERFORM A1000-INITIALIZE     THRU A1000-EXIT.
+           PERFORM B1000-PROCESS-REQUESTS
+               UNTIL END-OF-REQUESTS.
+           PERFORM Z1000-WRITE-SUMMARY  THRU Z1000-EXIT.
+           EXEC CICS RETURN
+           END-EXEC.
+
+      ******************************************************************
+      * Stamp this run's identity and prime the request queue browse.  *
+      ******************************************************************
+
+       A1000-INITIALIZE.
+
+      *    *--------------------------------------------------------*
+      *    * ASSIGN SYSID only returns 4 bytes into this 8-byte      *
+      *    * field - clear it first so the trailing 4 bytes are      *
+      *    * deterministic spaces instead of whatever was there      *
+      *    * before, since CA-SITE-ID flows into the ZUSE/ZUIDUSG    *
+      *    * usage-log key and the UID010R report's grouping key.    *
+      *    *--------------------------------------------------------*
+           MOVE SPACES                           TO CA-SITE-ID.
+           EXEC CICS ASSIGN
+                SYSID( CA-SITE-ID )
+                NOHANDLE
+           END-EXEC.
+
+           PERFORM C1000-READ-REQUEST THRU C1000-EXIT.
+
+       A1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Allocate REQ-QUANTITY UIDs for the current request record.     *
+      ******************************************************************
+
+       B1000-PROCESS-REQUESTS.
+
+           MOVE 1                       TO WS-SEQ-NBR.
+           PERFORM D1000-ALLOCATE-ONE-UID
+               UNTIL WS-SEQ-NBR > REQ-QUANTITY.
+           PERFORM C1000-READ-REQUEST THRU C1000-EXIT.
+
+      ******************************************************************
+      * Read the next request record.                                  *
+      ******************************************************************
+
+       C1000-READ-REQUEST.
+
+           MOVE LENGTH OF UID-REQUEST-RECORD    TO WS-REQ-LEN.
+           EXEC CICS READQ TS
+                QUEUE ( 'REQTS' )
+                INTO  ( UID-REQUEST-RECORD )
+                LENGTH( WS-REQ-LEN )
+                ITEM  ( WS-REQ-ITEM )
+                RESP  ( WS-REQ-RESP )
+                RESP2 ( WS-REQ-RESP2 )
+           END-EXEC.
+
+           IF WS-REQ-RESP = DFHRESP(NORMAL)
+              ADD 1 TO WS-REQ-COUNT
+              ADD 1 TO WS-REQ-ITEM
+           ELSE
+      *       *-----------------------------------------------------*
+      *       * ITEMERR (queue exhausted) ends the run normally;    *
+      *       * any other RESP (e.g. QIDERR) is logged the same     *
+      *       * way as a CICS command failure elsewhere here.       *
+      *       *-----------------------------------------------------*
+              SET END-OF-REQUESTS TO TRUE
+              IF WS-REQ-RESP NOT = DFHRESP(ITEMERR)
+                 MOVE WS-REQ-RESP               TO CICS-MSG-RESP
+                 MOVE WS-REQ-RESP2              TO CICS-MSG-RESP2
+                 MOVE 'C1000: READQ TS REQTS ERROR:' TO CICS-MSG-TEXT
+                 PERFORM Y1000-LOG-ERROR THRU Y1000-EXIT
+              END-IF
+           END-IF.
+
+       C1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * LINK to ZUID001 for one UID and write the result record.       *
+      ******************************************************************
+
+       D1000-ALLOCATE-ONE-UID.
+
+           MOVE SPACES                          TO CA-UID.
+           SET  CA-FORMAT-PLAIN                 TO TRUE.
+      *    *--------------------------------------------------------*
+      *    * Stamp the actual requesting application (from the      *
+      *    * 'REQTS' request record), not this driver's own program *
+      *    * name, so ZUSE/ZUIDUSG - and hence UID010R's per-        *
+      *    * consumer report - attribute every bulk-allocated UID    *
+      *    * to the real requestor instead of to UID005B itself.     *
+      *    *--------------------------------------------------------*
+           MOVE REQ-APPL-ID                     TO CA-REQUESTOR-APPL.
+
+           EXEC CICS LINK
+                PROGRAM( 'ZUID001' )
+                COMMAREA( ZUID-COMM-AREA )
+                LENGTH  ( LENGTH OF ZUID-COMM-AREA )
+                NOHANDLE
+           END-EXEC.
+
+           MOVE REQ-APPL-ID                     TO OUT-APPL-ID.
+           MOVE WS-SEQ-NBR                      TO OUT-SEQ-NBR.
+
+           IF EIBRESP = DFHRESP(NORMAL) AND CA-STATUS-CODE = 200
+              MOVE CA-STATUS-CODE                TO OUT-STATUS
+              MOVE CA-UID                        TO OUT-UID
+              ADD 1                              TO WS-ISSUED-COUNT
+              PERFORM D1500-LOG-USAGE THRU D1500-EXIT
+           ELSE
+              IF EIBRESP = DFHRESP(NORMAL)
+                 MOVE CA-STATUS-CODE              TO OUT-STATUS
+              ELSE
+                 MOVE EIBRESP                     TO CICS-MSG-RESP
+                 MOVE EIBRESP2                    TO CICS-MSG-RESP2
+                 MOVE 'D1000: LINK PROGRAM ERROR:' TO CICS-MSG-TEXT
+                 MOVE 'ERR'                       TO OUT-STATUS
+                 PERFORM Y1000-LOG-ERROR THRU Y1000-EXIT
+              END-IF
+              MOVE SPACES                        TO OUT-UID
+              ADD 1                              TO WS-ERROR-COUNT
+           END-IF.
+
+           MOVE LENGTH OF UID-OUTPUT-RECORD     TO WS-OUT-LEN.
+           EXEC CICS WRITEQ TS
+                QUEUE ( 'UIDOUT' )
+                FROM  ( UID-OUTPUT-RECORD )
+                LENGTH( WS-OUT-LEN )
+                NOHANDLE
+           END-EXEC.
+           ADD 1 TO WS-SEQ-NBR.
+
+      ******************************************************************
+      * Record this issuance on the ZUSE usage queue for later         *
+      * per-consumer reporting (see UID010R).                          *
+      ******************************************************************
+
+       D1500-LOG-USAGE.
+
+           EXEC CICS ASKTIME
+                ABSTIME( WS-USE-ABSTIME )
+                NOHANDLE
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                ABSTIME ( WS-USE-ABSTIME )
+                YYYYMMDD( ZU-DATE )
+                TIME    ( ZU-TIME )
+                DATESEP ( '/' )
+                TIMESEP ( ':' )
+                NOHANDLE
+           END-EXEC.
+
+           MOVE CA-SITE-ID                       TO ZU-SITE-ID.
+           MOVE CA-REQUESTOR-APPL                TO ZU-REQUESTOR-APPL.
+           MOVE CA-FORMAT                        TO ZU-FORMAT.
+           MOVE CA-UID                           TO ZU-UID.
+           MOVE LENGTH OF ZUIDUSE-RECORD          TO WS-USE-LEN.
+
+           EXEC CICS WRITEQ TD
+                QUEUE ( 'ZUSE' )
+                FROM  ( ZUIDUSE-RECORD )
+                LENGTH( WS-USE-LEN )
+                NOHANDLE
+           END-EXEC.
+
+      *    *--------------------------------------------------------*
+      *    * Persistent usage log, keyed by site id + issued UID    *
+      *    * (see ZU-KEY in copy/ZUIDUSE.cpy - the raw UID alone    *
+      *    * is not unique across different named counters), so a  *
+      *    * nightly job (UID011R) can prove no id was dropped      *
+      *    * before it reached this file.                           *
+      *    *--------------------------------------------------------*
+           EXEC CICS WRITE FILE
+                ( 'ZUIDUSG' )
+                FROM     ( ZUIDUSE-RECORD )
+                RIDFLD   ( ZU-KEY )
+                KEYLENGTH( LENGTH OF ZU-KEY )
+                NOHANDLE
+           END-EXEC.
+
+           IF EIBRESP NOT = DFHRESP(NORMAL)
+              MOVE EIBRESP                       TO CICS-MSG-RESP
+              MOVE EIBRESP2                      TO CICS-MSG-RESP2
+              MOVE 'D1500: WRITE FILE ZUIDUSG ERROR:' TO CICS-MSG-TEXT
+              PERFORM Y1000-LOG-ERROR THRU Y1000-EXIT
+           END-IF.
+
+       D1500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Log a CICS command failure via the shared UIDLOG routine (see  *
+      * cbl/UIDLOG.cbl) so it lands on ALOG/the console, not just the  *
+      * output file's OUT-STATUS column.                               *
+      ******************************************************************
+
+       Y1000-LOG-ERROR.
+
+           MOVE EIBPGMID                 TO LOG-SOURCE.
+           MOVE CICS-MSG-TEXT            TO LOG-TEXT.
+           MOVE CICS-MSG-RESP            TO LOG-RESP.
+           MOVE CICS-MSG-RESP2           TO LOG-RESP2.
+           SET  LOG-SEV-ERROR            TO TRUE.
+
+           EXEC CICS LINK
+                PROGRAM ( 'UIDLOG' )
+                COMMAREA( ZUIDLOG-COMM-AREA )
+                LENGTH  ( LENGTH OF ZUIDLOG-COMM-AREA )
+                NOHANDLE
+           END-EXEC.
+
+       Y1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Report this run's request/issued/error counts to ALOG before   *
+      * RETURN, so the totals this batch-initiated task tracked all    *
+      * along are not just incremented and discarded.                  *
+      ******************************************************************
+
+       Z1000-WRITE-SUMMARY.
+
+           MOVE WS-REQ-COUNT              TO WS-REQ-COUNT-ED.
+           MOVE WS-ISSUED-COUNT           TO WS-ISSUED-COUNT-ED.
+           MOVE WS-ERROR-COUNT            TO WS-ERROR-COUNT-ED.
+
+           STRING 'UID005B SUMMARY - REQUESTS: '  DELIMITED BY SIZE
+                  WS-REQ-COUNT-ED                 DELIMITED BY SIZE
+                  ' ISSUED: '                      DELIMITED BY SIZE
+                  WS-ISSUED-COUNT-ED               DELIMITED BY SIZE
+                  ' ERRORS: '                       DELIMITED BY SIZE
+                  WS-ERROR-COUNT-ED                DELIMITED BY SIZE
+                  INTO ALOG-MESSAGE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD
+                QUEUE ( 'ALOG' )
+                FROM  ( ALOG-MESSAGE )
+                LENGTH( LENGTH OF ALOG-MESSAGE )
+                NOHANDLE
+           END-EXEC.
+
+       Z1000-EXIT.
+           EXIT.
