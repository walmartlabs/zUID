@@ -0,0 +1,366 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      UID013R.
+      ******************************************************************
+      ** Nightly counter-activity report.                              **
+      ** Reads a sequential extract of the ZUIDAUD VSAM audit trail     **
+      ** ZUIDPLT's SY_LOG writes for every DEFINE/QUERY event (see      **
+      ** req002) and summarizes, per counter: how many times it was     **
+      ** started (DEFINEd) and its ending value for the day, plus a     **
+      ** breakdown of how many times each EIBRESP error code was seen   **
+      ** across every counter.                                          **
+      **                                                                 **
+      ** The audit file is periodically extracted to the flat file      **
+      ** this program reads (a browse-and-write utility, same idea as   **
+      ** the ZUSE extract UID010R reads) - that hand-off is outside     **
+      ** this program, same as UID010R's.                                **
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-EXTRACT-FILE ASSIGN TO AUDIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ACTIVITY-REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  AUDIT-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY ZUIDAUD.
+
+       FD  ACTIVITY-REPORT-FILE
+           RECORDING MODE IS F.
+       01  ACTIVITY-REPORT-LINE        PIC X(80).
+
+      *----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+
+       01  WS-EOF-SW                   PIC X     VALUE 'N'.
+           88  END-OF-EXTRACT          VALUE 'Y'.
+
+       01  WS-RUN-DATE                 PIC X(10) VALUE SPACES.
+
+       01  WS-COUNTER-COUNT            PIC 9(04) VALUE ZERO.
+       01  WS-FOUND-SW                 PIC X     VALUE 'N'.
+           88  COUNTER-FOUND           VALUE 'Y'.
+       01  WS-COUNTER-MAXN              PIC 9(04) COMP VALUE 500.
+       01  WS-COUNTER-OVERFLOW          PIC 9(05) VALUE ZERO.
+       01  WS-SKIP-SW                   PIC X     VALUE 'N'.
+           88  SKIP-COUNTER             VALUE 'Y'.
+
+       01  COUNTER-SUMMARY-TABLE.
+           05  COUNTER-SUMMARY OCCURS 500 TIMES
+                                INDEXED BY CTR-IX.
+               10  CS-CNAME            PIC X(16).
+               10  CS-STARTS           PIC 9(05).
+               10  CS-ENDING-VALUE     PIC 9(10).
+
+       01  WS-ERROR-COUNT              PIC 9(04) VALUE ZERO.
+       01  WS-ERR-FOUND-SW             PIC X     VALUE 'N'.
+           88  ERROR-FOUND             VALUE 'Y'.
+       01  WS-ERROR-MAXN                PIC 9(04) COMP VALUE 50.
+       01  WS-ERROR-OVERFLOW            PIC 9(05) VALUE ZERO.
+       01  WS-ERR-SKIP-SW                PIC X     VALUE 'N'.
+           88  SKIP-ERROR                VALUE 'Y'.
+
+       01  ERROR-SUMMARY-TABLE.
+           05  ERROR-SUMMARY OCCURS 50 TIMES
+                             INDEXED BY ERR-IX.
+               10  ER-RESP             PIC 9(04).
+               10  ER-COUNT            PIC 9(05).
+
+       01  WS-TOTAL-STARTS             PIC 9(05) VALUE ZERO.
+       01  WS-TOTAL-ERRORS             PIC 9(05) VALUE ZERO.
+
+       01  RPT-HEADING-1.
+           05  FILLER                  PIC X(30)
+               VALUE 'ZUID NIGHTLY ACTIVITY REPORT '.
+           05  FILLER                  PIC X(06) VALUE 'DATE: '.
+           05  RH1-DATE                PIC X(10).
+           05  FILLER                  PIC X(34) VALUE SPACES.
+
+       01  RPT-HEADING-2.
+           05  FILLER               PIC X(16) VALUE 'COUNTER-NAME    '.
+           05  FILLER                  PIC X(08) VALUE 'STARTS  '.
+           05  FILLER                  PIC X(14) VALUE 'ENDING-VALUE  '.
+           05  FILLER                  PIC X(42) VALUE SPACES.
+
+       01  RPT-CTR-DETAIL.
+           05  CD-CNAME                PIC X(16).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  CD-STARTS               PIC ZZZZ9.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  CD-ENDING-VALUE         PIC Z(9)9.
+           05  FILLER                  PIC X(38) VALUE SPACES.
+
+       01  RPT-CTR-TOTAL-LINE.
+           05  FILLER                  PIC X(22)
+               VALUE 'TOTAL COUNTER STARTS: '.
+           05  RT-TOTAL-STARTS         PIC ZZZZ9.
+           05  FILLER                  PIC X(53) VALUE SPACES.
+
+       01  RPT-HEADING-3.
+           05  FILLER                  PIC X(30)
+               VALUE 'EIBRESP ERROR CODE COUNTS    '.
+           05  FILLER                  PIC X(50) VALUE SPACES.
+
+       01  RPT-HEADING-4.
+           05  FILLER                  PIC X(10) VALUE 'RESP-CODE '.
+           05  FILLER                  PIC X(05) VALUE 'COUNT'.
+           05  FILLER                  PIC X(65) VALUE SPACES.
+
+       01  RPT-ERR-DETAIL.
+           05  ED-RESP                 PIC ZZZ9.
+           05  FILLER                  PIC X(07) VALUE SPACES.
+           05  ED-COUNT                PIC ZZZZ9.
+           05  FILLER                  PIC X(64) VALUE SPACES.
+
+       01  RPT-ERR-TOTAL-LINE.
+           05  FILLER                  PIC X(21)
+               VALUE 'TOTAL ERRORS SEEN:   '.
+           05  RT-TOTAL-ERRORS         PIC ZZZZ9.
+           05  FILLER                  PIC X(54) VALUE SPACES.
+
+       01  RPT-CTR-OVERFLOW-LINE.
+           05  FILLER           PIC X(28)
+               VALUE 'COUNTERS NOT SHOWN (CAP '.
+           05  RO-CTR-CAP               PIC ZZZ9.
+           05  FILLER                  PIC X(11) VALUE ' REACHED): '.
+           05  RO-CTR-OVERFLOW          PIC ZZZZ9.
+           05  FILLER                  PIC X(35) VALUE SPACES.
+
+       01  RPT-ERR-OVERFLOW-LINE.
+           05  FILLER           PIC X(28)
+               VALUE 'ERR CODES NOT SHOWN (CAP '.
+           05  RO-ERR-CAP               PIC ZZZ9.
+           05  FILLER                  PIC X(11) VALUE ' REACHED): '.
+           05  RO-ERR-OVERFLOW          PIC ZZZZ9.
+           05  FILLER                  PIC X(35) VALUE SPACES.
+
+      *----------------------------------------------------------
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------
+
+           PERFORM A1000-INITIALIZE       THRU A1000-EXIT.
+           PERFORM B1000-SUMMARIZE-ACTIVITY
+               UNTIL END-OF-EXTRACT.
+           PERFORM C1000-PRINT-REPORT     THRU C1000-EXIT.
+           PERFORM Z1000-TERMINATE        THRU Z1000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * Open files and read the first extract record.                  *
+      ******************************************************************
+
+       A1000-INITIALIZE.
+
+           OPEN INPUT  AUDIT-EXTRACT-FILE.
+           OPEN OUTPUT ACTIVITY-REPORT-FILE.
+           MOVE FUNCTION CURRENT-DATE(1:10) TO WS-RUN-DATE.
+           PERFORM D1000-READ-EXTRACT THRU D1000-EXIT.
+
+       A1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Dispatch this audit record by event code, then read the next.  *
+      ******************************************************************
+
+       B1000-SUMMARIZE-ACTIVITY.
+
+           EVALUATE AUD-EVENT
+              WHEN 'D'
+                 PERFORM E1000-FIND-OR-ADD-COUNTER THRU E1000-EXIT
+                 IF NOT SKIP-COUNTER
+                    ADD 1              TO CS-STARTS(CTR-IX)
+                    MOVE AUD-VALUE     TO CS-ENDING-VALUE(CTR-IX)
+                 END-IF
+                 ADD 1              TO WS-TOTAL-STARTS
+              WHEN 'Q'
+                 PERFORM E1000-FIND-OR-ADD-COUNTER THRU E1000-EXIT
+                 IF NOT SKIP-COUNTER
+                    MOVE AUD-VALUE     TO CS-ENDING-VALUE(CTR-IX)
+                 END-IF
+              WHEN 'E'
+                 PERFORM F1000-FIND-OR-ADD-ERROR   THRU F1000-EXIT
+                 IF NOT SKIP-ERROR
+                    ADD 1              TO ER-COUNT(ERR-IX)
+                 END-IF
+                 ADD 1              TO WS-TOTAL-ERRORS
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+           PERFORM D1000-READ-EXTRACT THRU D1000-EXIT.
+
+      ******************************************************************
+      * Read the next audit extract record.                            *
+      ******************************************************************
+
+       D1000-READ-EXTRACT.
+
+           READ AUDIT-EXTRACT-FILE
+               AT END
+                   SET END-OF-EXTRACT TO TRUE
+           END-READ.
+
+       D1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Locate this record's counter in the summary table, adding a    *
+      * new entry the first time a counter is seen today.               *
+      ******************************************************************
+
+       E1000-FIND-OR-ADD-COUNTER.
+
+           MOVE 'N'                      TO WS-SKIP-SW.
+           SET WS-FOUND-SW               TO 'N'.
+      *    *-----------------------------------------------------*
+      *    * Bounded lookup over only the populated entries -    *
+      *    * WS-COUNTER-COUNT, not a SEARCH over the whole        *
+      *    * OCCURS 500 table.  The unpopulated tail beyond       *
+      *    * WS-COUNTER-COUNT has no VALUE clause, so a plain     *
+      *    * SEARCH would compare against uninitialized storage   *
+      *    * on every first-seen counter.                         *
+      *    *-----------------------------------------------------*
+           SET CTR-IX                    TO 1.
+           PERFORM UNTIL CTR-IX > WS-COUNTER-COUNT
+                      OR COUNTER-FOUND
+              IF CS-CNAME(CTR-IX) = AUD-CNAME
+                 SET COUNTER-FOUND     TO TRUE
+              ELSE
+                 SET CTR-IX            UP BY 1
+              END-IF
+           END-PERFORM.
+
+           IF NOT COUNTER-FOUND
+      *       Table is full - skip rather than overrun it; see
+      *       C1000's overflow line for what this dropped.
+              IF WS-COUNTER-COUNT >= WS-COUNTER-MAXN
+                 MOVE 'Y'                TO WS-SKIP-SW
+                 ADD 1                   TO WS-COUNTER-OVERFLOW
+              ELSE
+                 ADD 1                   TO WS-COUNTER-COUNT
+                 SET CTR-IX              TO WS-COUNTER-COUNT
+                 MOVE AUD-CNAME          TO CS-CNAME(CTR-IX)
+                 MOVE ZERO               TO CS-STARTS(CTR-IX)
+                 MOVE ZERO               TO CS-ENDING-VALUE(CTR-IX)
+              END-IF
+           END-IF.
+
+       E1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Locate this record's EIBRESP code in the error summary table,  *
+      * adding a new entry the first time that code is seen today.     *
+      ******************************************************************
+
+       F1000-FIND-OR-ADD-ERROR.
+
+           MOVE 'N'                      TO WS-ERR-SKIP-SW.
+           SET WS-ERR-FOUND-SW           TO 'N'.
+      *    Bounded lookup over only the populated entries - see
+      *    E1000-FIND-OR-ADD-COUNTER above for why not SEARCH.
+           SET ERR-IX                    TO 1.
+           PERFORM UNTIL ERR-IX > WS-ERROR-COUNT
+                      OR ERROR-FOUND
+              IF ER-RESP(ERR-IX) = AUD-RESP
+                 SET ERROR-FOUND       TO TRUE
+              ELSE
+                 SET ERR-IX            UP BY 1
+              END-IF
+           END-PERFORM.
+
+           IF NOT ERROR-FOUND
+      *       Table is full - skip rather than overrun it; see
+      *       C1000's overflow line for what this dropped.
+              IF WS-ERROR-COUNT >= WS-ERROR-MAXN
+                 MOVE 'Y'                TO WS-ERR-SKIP-SW
+                 ADD 1                   TO WS-ERROR-OVERFLOW
+              ELSE
+                 ADD 1                   TO WS-ERROR-COUNT
+                 SET ERR-IX              TO WS-ERROR-COUNT
+                 MOVE AUD-RESP           TO ER-RESP(ERR-IX)
+                 MOVE ZERO               TO ER-COUNT(ERR-IX)
+              END-IF
+           END-IF.
+
+       F1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Write the counter-starts/ending-value section, then the        *
+      * EIBRESP error-code-count section.                               *
+      ******************************************************************
+
+       C1000-PRINT-REPORT.
+
+           MOVE WS-RUN-DATE               TO RH1-DATE.
+           MOVE RPT-HEADING-1             TO ACTIVITY-REPORT-LINE.
+           WRITE ACTIVITY-REPORT-LINE.
+           MOVE RPT-HEADING-2             TO ACTIVITY-REPORT-LINE.
+           WRITE ACTIVITY-REPORT-LINE.
+
+           PERFORM VARYING CTR-IX FROM 1 BY 1
+                   UNTIL CTR-IX > WS-COUNTER-COUNT
+              MOVE CS-CNAME(CTR-IX)        TO CD-CNAME
+              MOVE CS-STARTS(CTR-IX)       TO CD-STARTS
+              MOVE CS-ENDING-VALUE(CTR-IX) TO CD-ENDING-VALUE
+              MOVE RPT-CTR-DETAIL          TO ACTIVITY-REPORT-LINE
+              WRITE ACTIVITY-REPORT-LINE
+           END-PERFORM.
+
+           MOVE WS-TOTAL-STARTS            TO RT-TOTAL-STARTS.
+           MOVE RPT-CTR-TOTAL-LINE         TO ACTIVITY-REPORT-LINE.
+           WRITE ACTIVITY-REPORT-LINE.
+
+           IF WS-COUNTER-OVERFLOW > ZERO
+              MOVE WS-COUNTER-MAXN            TO RO-CTR-CAP
+              MOVE WS-COUNTER-OVERFLOW        TO RO-CTR-OVERFLOW
+              MOVE RPT-CTR-OVERFLOW-LINE      TO ACTIVITY-REPORT-LINE
+              WRITE ACTIVITY-REPORT-LINE
+           END-IF.
+
+           MOVE RPT-HEADING-3              TO ACTIVITY-REPORT-LINE.
+           WRITE ACTIVITY-REPORT-LINE.
+           MOVE RPT-HEADING-4              TO ACTIVITY-REPORT-LINE.
+           WRITE ACTIVITY-REPORT-LINE.
+
+           PERFORM VARYING ERR-IX FROM 1 BY 1
+                   UNTIL ERR-IX > WS-ERROR-COUNT
+              MOVE ER-RESP(ERR-IX)         TO ED-RESP
+              MOVE ER-COUNT(ERR-IX)        TO ED-COUNT
+              MOVE RPT-ERR-DETAIL          TO ACTIVITY-REPORT-LINE
+              WRITE ACTIVITY-REPORT-LINE
+           END-PERFORM.
+
+           MOVE WS-TOTAL-ERRORS            TO RT-TOTAL-ERRORS.
+           MOVE RPT-ERR-TOTAL-LINE         TO ACTIVITY-REPORT-LINE.
+           WRITE ACTIVITY-REPORT-LINE.
+
+           IF WS-ERROR-OVERFLOW > ZERO
+              MOVE WS-ERROR-MAXN              TO RO-ERR-CAP
+              MOVE WS-ERROR-OVERFLOW          TO RO-ERR-OVERFLOW
+              MOVE RPT-ERR-OVERFLOW-LINE      TO ACTIVITY-REPORT-LINE
+              WRITE ACTIVITY-REPORT-LINE
+           END-IF.
+
+       C1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Close files.                                                   *
+      ******************************************************************
+
+       Z1000-TERMINATE.
+
+           CLOSE AUDIT-EXTRACT-FILE.
+           CLOSE ACTIVITY-REPORT-FILE.
+
+       Z1000-EXIT.
+           EXIT.
