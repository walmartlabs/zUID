@@ -0,0 +1,252 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      UID010R.
+      ******************************************************************
+      ** Daily per-consumer UID usage report.                         **
+      ** Reads a sequential extract of the ZUSE transient data queue   **
+      ** (one ZUIDUSE-RECORD per UID issued by UID002 or UID005B) and  **
+      ** summarizes issuance counts by requesting site/application, so **
+      ** finance/capacity planning can see who is actually driving     **
+      ** counter growth.                                               **
+      **                                                                **
+      ** The ZUSE queue itself is periodically drained to the flat     **
+      ** file this program reads (e.g. by a CICS-supplied TD extract   **
+      ** utility or a small CICS program that READQ TD's until         **
+      ** QZERO) - that hand-off is outside this program.                **
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ZUSE-EXTRACT-FILE ASSIGN TO ZUSEIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT USAGE-REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ZUSE-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY ZUIDUSE.
+
+       FD  USAGE-REPORT-FILE
+           RECORDING MODE IS F.
+       01  USAGE-REPORT-LINE           PIC X(80).
+
+      *----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+
+       01  WS-EOF-SW                   PIC X     VALUE 'N'.
+           88  END-OF-EXTRACT          VALUE 'Y'.
+
+       01  WS-RUN-DATE                 PIC X(10) VALUE SPACES.
+
+       01  WS-CONSUMER-COUNT           PIC 9(04) VALUE ZERO.
+       01  WS-FOUND-SW                 PIC X     VALUE 'N'.
+           88  CONSUMER-FOUND          VALUE 'Y'.
+       01  WS-SKIP-SW                  PIC X     VALUE 'N'.
+           88  SKIP-RECORD              VALUE 'Y'.
+
+       01  WS-CONSUMER-MAXN             PIC 9(04) COMP VALUE 500.
+
+       01  CONSUMER-TABLE.
+           05  CONSUMER-ENTRY OCCURS 500 TIMES
+                              INDEXED BY CONSUMER-IX.
+               10  CT-SITE-ID          PIC X(08).
+               10  CT-REQUESTOR-APPL   PIC X(08).
+               10  CT-ISSUED-COUNT     PIC 9(09).
+
+       01  WS-TOTAL-ISSUED             PIC 9(09) VALUE ZERO.
+       01  WS-OVERFLOW-COUNT           PIC 9(09) VALUE ZERO.
+
+       01  RPT-HEADING-1.
+           05  FILLER                  PIC X(30)
+               VALUE 'ZUID DAILY USAGE REPORT     '.
+           05  FILLER                  PIC X(06) VALUE 'DATE: '.
+           05  RH1-DATE                PIC X(10).
+           05  FILLER                  PIC X(34) VALUE SPACES.
+
+       01  RPT-HEADING-2.
+           05  FILLER                  PIC X(08) VALUE 'SITE-ID '.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER             PIC X(16) VALUE 'REQUESTOR-APPL '.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(12) VALUE 'ISSUED-COUNT'.
+           05  FILLER                  PIC X(40) VALUE SPACES.
+
+       01  RPT-DETAIL-LINE.
+           05  RD-SITE-ID              PIC X(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RD-REQUESTOR-APPL       PIC X(08).
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  RD-ISSUED-COUNT         PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(43) VALUE SPACES.
+
+       01  RPT-TOTAL-LINE.
+           05  FILLER           PIC X(18) VALUE 'TOTAL UIDS ISSUED:'.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RT-TOTAL-ISSUED         PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(51) VALUE SPACES.
+
+       01  RPT-OVERFLOW-LINE.
+           05  FILLER           PIC X(28)
+               VALUE 'CONSUMERS NOT SHOWN (CAP '.
+           05  RO-CAP                  PIC ZZZ9.
+           05  FILLER                  PIC X(11) VALUE ' REACHED): '.
+           05  RO-OVERFLOW-COUNT       PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(30) VALUE SPACES.
+
+      *----------------------------------------------------------
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------
+
+           PERFORM A1000-INITIALIZE      THRU A1000-EXIT.
+           PERFORM B1000-SUMMARIZE-USAGE
+               UNTIL END-OF-EXTRACT.
+           PERFORM C1000-PRINT-REPORT    THRU C1000-EXIT.
+           PERFORM Z1000-TERMINATE       THRU Z1000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * Open files and read the first extract record.                  *
+      ******************************************************************
+
+       A1000-INITIALIZE.
+
+           OPEN INPUT  ZUSE-EXTRACT-FILE.
+           OPEN OUTPUT USAGE-REPORT-FILE.
+           MOVE FUNCTION CURRENT-DATE(1:10) TO WS-RUN-DATE.
+           PERFORM D1000-READ-EXTRACT THRU D1000-EXIT.
+
+       A1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Find (or add) this record's consumer in the table and bump     *
+      * its issued count, then read the next extract record.           *
+      ******************************************************************
+
+       B1000-SUMMARIZE-USAGE.
+
+           PERFORM E1000-FIND-OR-ADD-CONSUMER THRU E1000-EXIT.
+           IF NOT SKIP-RECORD
+              ADD 1 TO CT-ISSUED-COUNT(CONSUMER-IX)
+           END-IF.
+           ADD 1 TO WS-TOTAL-ISSUED.
+           PERFORM D1000-READ-EXTRACT THRU D1000-EXIT.
+
+      ******************************************************************
+      * Read the next ZUSE extract record.                             *
+      ******************************************************************
+
+       D1000-READ-EXTRACT.
+
+           READ ZUSE-EXTRACT-FILE
+               AT END
+                   SET END-OF-EXTRACT TO TRUE
+           END-READ.
+
+       D1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Locate the consumer table entry for this extract record's      *
+      * site/application, adding a new entry if this is its first      *
+      * issuance seen today.                                           *
+      ******************************************************************
+
+       E1000-FIND-OR-ADD-CONSUMER.
+
+           MOVE 'N'                     TO WS-SKIP-SW.
+           SET WS-FOUND-SW              TO 'N'.
+      *    *-----------------------------------------------------*
+      *    * Bounded lookup over only the populated entries -    *
+      *    * WS-CONSUMER-COUNT, not a SEARCH over the whole       *
+      *    * OCCURS 500 table.  The unpopulated tail beyond       *
+      *    * WS-CONSUMER-COUNT has no VALUE clause, so a plain    *
+      *    * SEARCH would compare a not-yet-found key against     *
+      *    * uninitialized storage on every first-seen consumer.  *
+      *    * Same idiom as C1000-PRINT-REPORT's report loop.      *
+      *    *-----------------------------------------------------*
+           SET CONSUMER-IX               TO 1.
+           PERFORM UNTIL CONSUMER-IX > WS-CONSUMER-COUNT
+                      OR CONSUMER-FOUND
+              IF CT-SITE-ID(CONSUMER-IX)        = ZU-SITE-ID
+                 AND CT-REQUESTOR-APPL(CONSUMER-IX) = ZU-REQUESTOR-APPL
+                 SET CONSUMER-FOUND    TO TRUE
+              ELSE
+                 SET CONSUMER-IX       UP BY 1
+              END-IF
+           END-PERFORM.
+
+           IF NOT CONSUMER-FOUND
+      *       *-----------------------------------------------------*
+      *       * Table is full - do not overrun it.  Count the       *
+      *       * record toward the grand total (B1000 still bumps    *
+      *       * WS-TOTAL-ISSUED) but skip adding a per-consumer      *
+      *       * breakdown entry for it; C1000 reports the drop.     *
+      *       *-----------------------------------------------------*
+              IF WS-CONSUMER-COUNT >= WS-CONSUMER-MAXN
+                 MOVE 'Y'                TO WS-SKIP-SW
+                 ADD 1                   TO WS-OVERFLOW-COUNT
+              ELSE
+                 ADD 1                   TO WS-CONSUMER-COUNT
+                 SET CONSUMER-IX         TO WS-CONSUMER-COUNT
+                 MOVE ZU-SITE-ID         TO CT-SITE-ID(CONSUMER-IX)
+                 MOVE ZU-REQUESTOR-APPL  TO
+                      CT-REQUESTOR-APPL(CONSUMER-IX)
+                 MOVE ZERO               TO CT-ISSUED-COUNT(CONSUMER-IX)
+              END-IF
+           END-IF.
+
+       E1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Write the report heading, one detail line per consumer, and    *
+      * the grand total.                                               *
+      ******************************************************************
+
+       C1000-PRINT-REPORT.
+
+           MOVE WS-RUN-DATE              TO RH1-DATE.
+           MOVE RPT-HEADING-1            TO USAGE-REPORT-LINE.
+           WRITE USAGE-REPORT-LINE.
+           MOVE RPT-HEADING-2            TO USAGE-REPORT-LINE.
+           WRITE USAGE-REPORT-LINE.
+
+           PERFORM VARYING CONSUMER-IX FROM 1 BY 1
+                   UNTIL CONSUMER-IX > WS-CONSUMER-COUNT
+              MOVE CT-SITE-ID(CONSUMER-IX)       TO RD-SITE-ID
+              MOVE CT-REQUESTOR-APPL(CONSUMER-IX) TO RD-REQUESTOR-APPL
+              MOVE CT-ISSUED-COUNT(CONSUMER-IX)   TO RD-ISSUED-COUNT
+              MOVE RPT-DETAIL-LINE               TO USAGE-REPORT-LINE
+              WRITE USAGE-REPORT-LINE
+           END-PERFORM.
+
+           MOVE WS-TOTAL-ISSUED           TO RT-TOTAL-ISSUED.
+           MOVE RPT-TOTAL-LINE            TO USAGE-REPORT-LINE.
+           WRITE USAGE-REPORT-LINE.
+
+           IF WS-OVERFLOW-COUNT > ZERO
+              MOVE WS-CONSUMER-MAXN          TO RO-CAP
+              MOVE WS-OVERFLOW-COUNT         TO RO-OVERFLOW-COUNT
+              MOVE RPT-OVERFLOW-LINE         TO USAGE-REPORT-LINE
+              WRITE USAGE-REPORT-LINE
+           END-IF.
+
+       C1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Close files.                                                   *
+      ******************************************************************
+
+       Z1000-TERMINATE.
+
+           CLOSE ZUSE-EXTRACT-FILE.
+           CLOSE USAGE-REPORT-FILE.
+
+       Z1000-EXIT.
+           EXIT.
