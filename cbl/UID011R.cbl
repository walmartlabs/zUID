@@ -0,0 +1,277 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      UID011R.
+      ******************************************************************
+      ** Nightly reconciliation of the ZUIDUSG usage log against       **
+      ** each counter's DCOUNTER high-water mark.                     **
+      **                                                               **
+      ** UID002/UID005B write one ZUIDUSE-shaped record, keyed by      **
+      ** site id + issued UID (ZU-KEY - the raw UID alone is not      **
+      ** unique across different named counters), to the VSAM KSDS    **
+      ** 'ZUIDUSG' every time they hand out an id (see B1500/D1500-   **
+      ** LOG-USAGE).  This job browses that file for a total record   **
+      ** count, QUERY DCOUNTERs every counter this region owns, and   **
+      ** flags any gap between how many ids a counter says it has     **
+      ** issued and how many usage-log records actually exist -       **
+      ** proving no issued id was silently dropped before it reached  **
+      ** that file.                                                   **
+      **                                                               **
+      ** Like UID005B, this still has to run as a CICS transaction    **
+      ** (batch-initiated/started task) because it issues QUERY       **
+      ** DCOUNTER and FILE browse commands.                           **
+      **                                                               **
+      ** The counter base names/minimums below have to be kept in     **
+      ** step with copy/ZUIDCTD.cpy by hand - that table is assembler **
+      ** DSECT data COPYed into ZUIDPLT/ZUIDINQ and can't be shared   **
+      ** with a COBOL program directly.  See IMPLEMENTATION_STATUS.md **
+      **                                                               **
+      ** ZUIDPLT date-qualifies each DCOUNTER by the year it was      **
+      ** DEFINEd in (ESSUID2026, not ESSUID), so this job builds the  **
+      ** same qualified name from today's year before it QUERYs.  If  **
+      ** that cycle is found already exhausted (an earlier restart    **
+      ** rolled it to next year's name within the same real year -    **
+      ** see req012), A1000 follows the rollover forward the same     **
+      ** way ZUIDPLT/ZUIDINQ re-QUERY the advanced name, so a closed- **
+      ** out cycle is never mistaken for still-active - and it adds   **
+      ** that closed-out cycle's own complete issued range to the     **
+      ** expected total before moving on, since B1000's browse still  **
+      ** counts every usage-log record written this real year         **
+      ** regardless of which cycle name issued it.                    **
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       FILE SECTION.
+
+      *----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+
+      **------------------------------------------------------------*
+      ** Usage-log record layout - same shape as the ZUSE TD queue   *
+      ** record, keyed here by ZU-UID in the ZUIDUSG VSAM KSDS.      *
+      **------------------------------------------------------------*
+           COPY ZUIDUSE.
+
+      *    Matches ZU-KEY (ZU-SITE-ID + ZU-UID) in copy/ZUIDUSE.cpy -
+      *    the file's actual key since req012/req003 made the raw
+      *    UID alone not guaranteed unique.
+       01  WS-BROWSE-KEY                PIC X(44).
+
+       01  WS-COUNTER-BASE-INIT.
+           05  FILLER                  PIC X(16) VALUE 'ESSUID'.
+           05  FILLER                  PIC X(16) VALUE 'ESSUID2'.
+
+       01  WS-COUNTER-BASE REDEFINES WS-COUNTER-BASE-INIT.
+           05  CTR-BASE OCCURS 2 TIMES PIC X(16).
+
+       01  WS-COUNTER-NAMES.
+           05  CTR-NAME OCCURS 2 TIMES PIC X(16).
+
+       01  WS-CYCLE-YEAR                PIC 9(04).
+
+       01  WS-COUNTER-MIN               PIC S9(09) COMP-3 VALUE 1.
+       01  WS-COUNTER-MAX               PIC S9(18) COMP-3
+                                         VALUE 4294967295.
+       01  WS-CTR-VALUE                 PIC S9(18) COMP-3.
+       01  WS-QUERY-YEAR                 PIC 9(04).
+       01  WS-EXHAUSTED-SW               PIC X     VALUE 'N'.
+           88  CYCLE-EXHAUSTED           VALUE 'Y'.
+      *    Set once per counter the first time a QUERY of the current
+      *    real year's name comes back not-found, so we try the prior
+      *    year's name exactly once before giving up on that counter -
+      *    see A1000-QUERY-COUNTERS' backward fallback.
+       01  WS-FALLBACK-SW                PIC X     VALUE 'N'.
+           88  FALLBACK-TRIED            VALUE 'Y'.
+      *    Sized PIC S9(10), not S9(09), to hold a full DCOUNTER range
+      *    (up to WS-COUNTER-MAX's 4,294,967,295) without truncating -
+      *    see cbl/UID013R.cbl's CS-ENDING-VALUE for the same sizing
+      *    on a value drawn from the same kind of counter.
+       01  WS-CTR-ISSUED-COUNT          PIC S9(10) COMP-3.
+       01  WS-EXPECTED-TOTAL            PIC S9(10) COMP-3 VALUE ZERO.
+       01  WS-VSAM-TOTAL-COUNT          PIC S9(10) COMP-3 VALUE ZERO.
+       01  WS-IX                        PIC 9(04) COMP.
+
+       01  WS-BROWSE-SW                 PIC X     VALUE 'N'.
+           88  BROWSE-DONE              VALUE 'Y'.
+
+       01  WS-EXPECTED-TOTAL-ED         PIC Z(9)9.
+       01  WS-VSAM-TOTAL-COUNT-ED       PIC Z(9)9.
+
+       01  ALOG-MESSAGE                 PIC X(78).
+
+      *----------------------------------------------------------
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------
+
+           PERFORM A1000-QUERY-COUNTERS  THRU A1000-EXIT.
+           PERFORM B1000-COUNT-USAGE-LOG THRU B1000-EXIT.
+           PERFORM C1000-COMPARE-AND-LOG THRU C1000-EXIT.
+           EXEC CICS RETURN
+           END-EXEC.
+
+      ******************************************************************
+      * QUERY every counter this region owns and sum up how many ids   *
+      * each has issued (current value minus its minimum, plus one).   *
+      ******************************************************************
+
+       A1000-QUERY-COUNTERS.
+
+           MOVE FUNCTION CURRENT-DATE(1:4)  TO WS-CYCLE-YEAR.
+
+           PERFORM VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > 2
+      *       *-----------------------------------------------------*
+      *       * Start from today's real year, but a prior restart   *
+      *       * may already have rolled this counter's active cycle *
+      *       * forward (req012 exhaustion rollover) within the     *
+      *       * same real year.  Follow the rollover forward - the  *
+      *       * same way ZUIDPLT/ZUIDINQ re-QUERY the advanced name *
+      *       * - instead of reconciling against a frozen, exhausted*
+      *       * prior cycle.  WS-CYCLE-YEAR itself (used by B1000   *
+      *       * to filter ZUIDUSG by real record date) is untouched.*
+      *       *-----------------------------------------------------*
+              MOVE WS-CYCLE-YEAR            TO WS-QUERY-YEAR
+              MOVE 'N'                      TO WS-EXHAUSTED-SW
+              MOVE 'N'                      TO WS-FALLBACK-SW
+              PERFORM WITH TEST AFTER UNTIL NOT CYCLE-EXHAUSTED
+                 MOVE SPACES                   TO CTR-NAME(WS-IX)
+                 STRING FUNCTION TRIM(CTR-BASE(WS-IX)) DELIMITED BY
+                           SIZE
+                        WS-QUERY-YEAR          DELIMITED BY SIZE
+                        INTO CTR-NAME(WS-IX)
+                 END-STRING
+                 EXEC CICS QUERY DCOUNTER
+                      ( CTR-NAME(WS-IX) )
+                      VALUE( WS-CTR-VALUE )
+                      NOHANDLE
+                 END-EXEC
+                 MOVE 'N'                      TO WS-EXHAUSTED-SW
+                 IF EIBRESP = DFHRESP(NORMAL)
+                    IF WS-CTR-VALUE >= WS-COUNTER-MAX
+      *                *-----------------------------------------------*
+      *                * This cycle is exhausted and will not be       *
+      *                * QUERYd again - add its complete issued range  *
+      *                * now, before following the rollover forward,   *
+      *                * so an already-closed-out cycle's usage-log    *
+      *                * records (still counted by B1000, since they   *
+      *                * were written within the same real year) are   *
+      *                * not permanently dropped from the expected     *
+      *                * total.                                        *
+      *                *-----------------------------------------------*
+                       COMPUTE WS-CTR-ISSUED-COUNT =
+                               WS-COUNTER-MAX - WS-COUNTER-MIN + 1
+                       ADD WS-CTR-ISSUED-COUNT TO WS-EXPECTED-TOTAL
+                       ADD 1 TO WS-QUERY-YEAR
+                       MOVE 'Y'                TO WS-EXHAUSTED-SW
+                    END-IF
+                 ELSE
+      *             *--------------------------------------------------*
+      *             * Not found under the current real year's name.    *
+      *             * At a calendar-year boundary this is expected -   *
+      *             * ZUIDPLT/ZUIDINQ haven't restarted the counter    *
+      *             * under the new year's name yet, so it is still    *
+      *             * active under last year's - the mirror image of  *
+      *             * the forward-rollover chase above.  Fall back to  *
+      *             * the prior year's name exactly once per counter;  *
+      *             * if that also is not found, this counter really   *
+      *             * contributes nothing and the loop falls through.  *
+      *             *--------------------------------------------------*
+                    IF NOT FALLBACK-TRIED
+                       AND WS-QUERY-YEAR = WS-CYCLE-YEAR
+                       MOVE 'Y'                TO WS-FALLBACK-SW
+                       COMPUTE WS-QUERY-YEAR = WS-QUERY-YEAR - 1
+                       MOVE 'Y'                TO WS-EXHAUSTED-SW
+                    END-IF
+                 END-IF
+              END-PERFORM
+              IF EIBRESP = DFHRESP(NORMAL)
+                 COMPUTE WS-CTR-ISSUED-COUNT =
+                         WS-CTR-VALUE - WS-COUNTER-MIN + 1
+                 ADD WS-CTR-ISSUED-COUNT TO WS-EXPECTED-TOTAL
+              END-IF
+           END-PERFORM.
+
+       A1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Browse the ZUIDUSG usage-log KSDS start to finish and count    *
+      * how many records actually exist.                               *
+      ******************************************************************
+
+       B1000-COUNT-USAGE-LOG.
+
+           MOVE LOW-VALUES               TO WS-BROWSE-KEY.
+           EXEC CICS STARTBR
+                FILE   ( 'ZUIDUSG' )
+                RIDFLD ( WS-BROWSE-KEY )
+                GTEQ
+                NOHANDLE
+           END-EXEC.
+
+           PERFORM UNTIL BROWSE-DONE
+              EXEC CICS READNEXT
+                   FILE    ( 'ZUIDUSG' )
+                   INTO    ( ZUIDUSE-RECORD )
+                   RIDFLD  ( WS-BROWSE-KEY )
+                   KEYLENGTH( LENGTH OF WS-BROWSE-KEY )
+                   NOHANDLE
+              END-EXEC
+              IF EIBRESP = DFHRESP(NORMAL)
+      *          *-----------------------------------------------------*
+      *          * ZUIDUSG is a lifetime log, not a per-cycle one, so  *
+      *          * only count records from the cycle A1000 just        *
+      *          * queried - see req012's year-qualified counters.     *
+      *          *-----------------------------------------------------*
+                 IF ZU-DATE(1:4) = WS-CYCLE-YEAR
+                    ADD 1 TO WS-VSAM-TOTAL-COUNT
+                 END-IF
+              ELSE
+                 SET BROWSE-DONE TO TRUE
+              END-IF
+           END-PERFORM.
+
+           EXEC CICS ENDBR
+                FILE( 'ZUIDUSG' )
+                NOHANDLE
+           END-EXEC.
+
+       B1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Compare the two totals and write the nightly reconciliation    *
+      * result to the ALOG transient data queue, same as ZUIDPLT's     *
+      * counter activity messages, so it lands wherever ops already    *
+      * looks for zUID status.                                         *
+      ******************************************************************
+
+       C1000-COMPARE-AND-LOG.
+
+           IF WS-VSAM-TOTAL-COUNT = WS-EXPECTED-TOTAL
+              MOVE 'UID011R RECONCILIATION OK - USAGE LOG MATCHES'
+                   TO ALOG-MESSAGE
+           ELSE
+              MOVE WS-EXPECTED-TOTAL     TO WS-EXPECTED-TOTAL-ED
+              MOVE WS-VSAM-TOTAL-COUNT   TO WS-VSAM-TOTAL-COUNT-ED
+              STRING 'UID011R RECONCILIATION GAP - COUNTERS ISSUED '
+                     DELIMITED BY SIZE
+                     WS-EXPECTED-TOTAL-ED
+                     DELIMITED BY SIZE
+                     ' USAGE LOG HAS '
+                     DELIMITED BY SIZE
+                     WS-VSAM-TOTAL-COUNT-ED
+                     DELIMITED BY SIZE
+                     INTO ALOG-MESSAGE
+              END-STRING
+           END-IF.
+
+           EXEC CICS WRITEQ TD
+                QUEUE ( 'ALOG' )
+                FROM  ( ALOG-MESSAGE )
+                LENGTH( LENGTH OF ALOG-MESSAGE )
+                NOHANDLE
+           END-EXEC.
+
+       C1000-EXIT.
+           EXIT.
